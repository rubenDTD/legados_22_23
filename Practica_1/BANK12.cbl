@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK12.
+
+      *> Desbloqueo de tarjetas: una vez IINTENTOS llega a 0 en BANK1
+      *> (PINT-ERR), la unica forma de recuperarlo era REINICIAR-
+      *> INTENTOS, que solo se ejecuta tras un pin correcto - imposible
+      *> con la tarjeta ya bloqueada. Este programa es la herramienta
+      *> de sucursal para desbloquearla a mano, y deja constancia en
+      *> AUDITLOG de que supervisor desbloqueo que tarjeta y cuando.
+      *> Como BANK11, es un programa de sucursal y no cuelga de PMENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT AUDITLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-CLAVE
+           FILE STATUS IS FSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM        PIC 9(16).
+           02 TPIN        PIC  9(4).
+           02 TNOMBRE     PIC X(20).
+           02 TDOMICILIO  PIC X(30).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+       FD AUDITLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "auditoria.ubd".
+       01 AUDIT-REG.
+           02 AUDIT-CLAVE.
+               03 AUDIT-TARJETA      PIC 9(16).
+               03 AUDIT-FECHA-HORA   PIC 9(14).
+           02 AUDIT-SUPERVISOR       PIC X(10).
+           02 AUDIT-ACCION           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+       77 FSA                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       77 TNUM-DESBLOQUEO          PIC 9(16).
+       77 SUPERVISOR-ID            PIC X(10).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-DESBLOQUEO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 8 COL 40 PIC 9(16) USING TNUM-DESBLOQUEO.
+           05 FILLER AUTO UNDERLINE
+               LINE 9 COL 40 PIC X(10) USING SUPERVISOR-ID.
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Desbloqueo de tarjetas" LINE 2 COL 21
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PIDE-DATOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Tarjeta a desbloquear:" LINE 8 COL 16.
+           DISPLAY "Identificador de supervisor:" LINE 9 COL 10.
+
+           MOVE 0 TO TNUM-DESBLOQUEO.
+           MOVE SPACES TO SUPERVISOR-ID.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+           ACCEPT ENTRADA-DESBLOQUEO ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-DATOS.
+
+           IF TNUM-DESBLOQUEO = 0 THEN
+               GO TO PIDE-DATOS.
+
+           IF SUPERVISOR-ID = SPACES THEN
+               GO TO PIDE-DATOS.
+
+       BUSCAR-TARJETA.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-DESBLOQUEO TO TNUM.
+           READ TARJETAS INVALID KEY GO TO TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+       DESBLOQUEAR-INTENTOS.
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-DESBLOQUEO TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+
+           MOVE 3 TO IINTENTOS.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+       REGISTRAR-AUDITORIA.
+           OPEN I-O AUDITLOG.
+           IF FSA <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-DESBLOQUEO TO AUDIT-TARJETA.
+           STRING ANO DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE
+               HORAS DELIMITED BY SIZE
+               MINUTOS DELIMITED BY SIZE
+               SEGUNDOS DELIMITED BY SIZE
+               INTO AUDIT-FECHA-HORA.
+           MOVE SUPERVISOR-ID TO AUDIT-SUPERVISOR.
+           MOVE "Desbloqueo de tarjeta" TO AUDIT-ACCION.
+
+           WRITE AUDIT-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE AUDITLOG.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Tarjeta desbloqueada correctamente." LINE 9 COL 22.
+           DISPLAY "Numero de tarjeta:" LINE 11 COL 19.
+           DISPLAY TNUM-DESBLOQUEO LINE 11 COL 38.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta no existe" LINE 9 COL 27
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           CLOSE AUDITLOG.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
