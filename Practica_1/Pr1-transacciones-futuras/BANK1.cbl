@@ -32,6 +32,18 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,8 +51,10 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           02 TNUM        PIC 9(16).
+           02 TPIN        PIC  9(4).
+           02 TNOMBRE     PIC X(20).
+           02 TDOMICILIO  PIC X(30).
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -65,6 +79,14 @@
            02 TRANSF-ANO           PIC    9(4).
            02 ULTIMA-MENSUALIDAD   PIC    9(2).
            02 ULTIMO-ANO           PIC    9(4).
+           02 TRANSF-ESTADO        PIC    9(1).
+               88 TRANSF-PENDIENTE   VALUE 0.
+               88 TRANSF-CANCELADA   VALUE 1.
+               88 TRANSF-COMPLETADA  VALUE 2.
+           02 MENSUALIDADES-SALTADAS PIC    9(2).
+           02 TRANSF-ORIGEN-HECHO  PIC    9(1).
+               88 ORIGEN-PENDIENTE   VALUE 0.
+               88 ORIGEN-HECHO       VALUE 1.
 
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
@@ -84,12 +106,34 @@
            02 MOV-SALDOPOS-ENT     PIC  S9(9).
            02 MOV-SALDOPOS-DEC     PIC   9(2).
 
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT            PIC S9(9).
+           02 SALDO-DEC            PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
+
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
        77 FSTM                     PIC  X(2).
+       77 FSN                      PIC  X(2).
        77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -128,11 +172,11 @@
        77 TIPO-TRANSF              PIC  9(1).
        77 MES-VAR                  PIC  9(2).
 
-       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
-       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
        77 CENT-SALDO-ORD-USER      PIC  S9(9).
        77 CENT-SALDO-DST-USER      PIC  S9(9).
        77 CENT-IMPOR-USER          PIC  S9(9).
+       77 CENT-SALDO-TMP           PIC  S9(9).
+       77 CENT-DELTA-SALDO         PIC  S9(9).
 
        77 NUM-MENSUALIDADES        PIC   9(4).
        77 BUCLE-MES                PIC   9(4).
@@ -211,6 +255,9 @@
                *>DISPLAY DIA-ORDEN LINE 28 COL 30.
                *>DISPLAY TRANSF-MES LINE 28 COL 34.
                *>DISPLAY ULTIMA-MENSUALIDAD LINE 29 COL 28.
+               IF NOT TRANSF-PENDIENTE THEN
+                   GO TO LEER-TRANSF
+               END-IF.
                IF (TRANSF-MES <> 00) THEN
                   IF ((ANO > TRANSF-ANO OR
                       (ANO = TRANSF-ANO AND MES > TRANSF-MES) OR
@@ -235,24 +282,23 @@
 
        GUARDAR-TRANSF-1.
 
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
-               GO TO PSYS-ERR.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-
-           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                       + MOV-SALDOPOS-DEC.
            COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
-                                   + TRANSF-IMPORTE-DEC
+                                   + TRANSF-IMPORTE-DEC.
+
+      *>   Si una pasada anterior de BANK10 ya dejo contabilizado el
+      *>   adeudo en origen (ORIGEN-HECHO) pero se interrumpio antes
+      *>   de abonar el destino, no se repite el adeudo - se reanuda
+      *>   directamente en el abono.
+           IF ORIGEN-HECHO
+               GO TO GUARDAR-TRANSF-1-DESTINO.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
            SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
            COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
            MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
                TO MOV-SALDOPOS-DEC.
 
-
-           ADD 1 TO LAST-MOV-NUM.
-
            MOVE LAST-MOV-NUM TO MOV-NUM.
            MOVE TARJETA-ORIGEN TO MOV-TARJETA.
            MOVE TRANSF-DIA TO MOV-DIA.
@@ -269,22 +315,27 @@
            MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TARJETA-ORIGEN TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+      *>   Punto de recuperacion: el adeudo en origen ya esta
+      *>   contabilizado antes de intentar el abono en destino, para
+      *>   que una pasada posterior de BANK10 no lo vuelva a aplicar
+      *>   si el proceso se interrumpe justo aqui.
+           SET ORIGEN-HECHO TO TRUE.
+           REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR.
+
+       GUARDAR-TRANSF-1-DESTINO.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
-               GO TO PSYS-ERR.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                       + MOV-SALDOPOS-DEC.
            ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
            COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
            MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
                TO MOV-SALDOPOS-DEC.
 
-           ADD 1 TO LAST-MOV-NUM.
-
            MOVE LAST-MOV-NUM TO MOV-NUM.
            MOVE TARJETA-DESTINO TO MOV-TARJETA.
            MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT.
@@ -298,84 +349,102 @@
            MOVE "Nos transfieren." TO MOV-CONCEPTO.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TARJETA-DESTINO TO SALDO-TARJETA.
+           MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           SET TRANSF-COMPLETADA TO TRUE.
+           SET ORIGEN-PENDIENTE TO TRUE.
+           REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR.
+
            CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
            GO TO LEER-TRANSF.
 
        GUARDAR-TRANSF-2.
 
            IF (ULTIMA-MENSUALIDAD = 00) THEN
 
-
-               MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM
-               OPEN I-O F-MOVIMIENTOS
-               *>IF FSM <> 00
-                   *>GO TO PSYS-ERR.
-               READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR
-
-               COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC
-
                COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
                                      + TRANSF-IMPORTE-DEC
 
-               SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER
-
-               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100)
-               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-                   TO MOV-SALDOPOS-DEC
-
-               ADD 1 TO LAST-MOV-NUM
-
-               MOVE LAST-MOV-NUM TO MOV-NUM
-               MOVE TARJETA-ORIGEN TO MOV-TARJETA
-               MOVE TRANSF-DIA TO MOV-DIA
-               MOVE TRANSF-MES TO MOV-MES
-               MOVE TRANSF-ANO TO MOV-ANO
-               MOVE 0 TO MOV-HOR
-               MOVE 0 TO MOV-MIN
-               MOVE 0 TO MOV-SEG
-               MOVE "Transferimos." TO MOV-CONCEPTO
-
-
-               MULTIPLY -1 BY TRANSF-IMPORTE-ENT
-               MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
-               MULTIPLY -1 BY TRANSF-IMPORTE-ENT
-               MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
-
-               WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
-
-               CLOSE F-MOVIMIENTOS.
-               MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM
-               OPEN I-O F-MOVIMIENTOS.
-               *>IF FSM <> 00
-                   *>GO TO PSYS-ERR.
-               READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR
-
-               COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC
-               ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
-               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100)
-               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-                   TO MOV-SALDOPOS-DEC.
-
-               ADD 1 TO LAST-MOV-NUM
-               MOVE LAST-MOV-NUM TO MOV-NUM
-               MOVE TARJETA-DESTINO TO MOV-TARJETA
-
-               MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
-               MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
-               MOVE TRANSF-DIA TO MOV-DIA
-               MOVE TRANSF-MES TO MOV-MES
-               MOVE TRANSF-ANO TO MOV-ANO
-               MOVE 0 TO MOV-HOR
-               MOVE 0 TO MOV-MIN
-               MOVE 0 TO MOV-SEG
-               MOVE "Nos transfieren." TO MOV-CONCEPTO
-
-
-               WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
-               CLOSE F-MOVIMIENTOS
+      *>       La mensualidad se salta (y se cuenta en
+      *>       MENSUALIDADES-SALTADAS, visible en el listado de BANK8)
+      *>       en vez de dejar la cuenta en descubierto sin avisar.
+               IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+                   ADD 1 TO MENSUALIDADES-SALTADAS
+               ELSE
+      *>           Igual que en GUARDAR-TRANSF-1: si ORIGEN-HECHO ya
+      *>           viene a TRUE de una pasada de BANK10 interrumpida
+      *>           entre los dos abonos, no se repite el adeudo.
+                   IF NOT ORIGEN-HECHO THEN
+                       PERFORM
+                           SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                       SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER
+
+                       COMPUTE MOV-SALDOPOS-ENT =
+                           (CENT-SALDO-ORD-USER / 100)
+                       MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                           TO MOV-SALDOPOS-DEC
+
+                       MOVE LAST-MOV-NUM TO MOV-NUM
+                       MOVE TARJETA-ORIGEN TO MOV-TARJETA
+                       MOVE TRANSF-DIA TO MOV-DIA
+                       MOVE TRANSF-MES TO MOV-MES
+                       MOVE TRANSF-ANO TO MOV-ANO
+                       MOVE 0 TO MOV-HOR
+                       MOVE 0 TO MOV-MIN
+                       MOVE 0 TO MOV-SEG
+                       MOVE "Transferimos." TO MOV-CONCEPTO
+
+                       MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                       MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                       MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                       MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+
+                       WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+                       PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+
+                       MOVE TARJETA-ORIGEN TO SALDO-TARJETA
+                       COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER
+                       PERFORM
+                           ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+                       SET ORIGEN-HECHO TO TRUE
+                       REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR
+                   END-IF
 
+                   PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                   ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
+                   COMPUTE MOV-SALDOPOS-ENT =
+                       (CENT-SALDO-DST-USER / 100)
+                   MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                       TO MOV-SALDOPOS-DEC
+
+                   MOVE LAST-MOV-NUM TO MOV-NUM
+                   MOVE TARJETA-DESTINO TO MOV-TARJETA
+
+                   MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+                   MOVE TRANSF-DIA TO MOV-DIA
+                   MOVE TRANSF-MES TO MOV-MES
+                   MOVE TRANSF-ANO TO MOV-ANO
+                   MOVE 0 TO MOV-HOR
+                   MOVE 0 TO MOV-MIN
+                   MOVE 0 TO MOV-SEG
+                   MOVE "Nos transfieren." TO MOV-CONCEPTO
+
+                   WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+                   PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+                   MOVE TARJETA-DESTINO TO SALDO-TARJETA
+                   MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO
+                   PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+               END-IF
 
                IF ((TRANSF-MES > ULTIMA-MENSUALIDAD
                    AND TRANSF-ANO = ULTIMO-ANO)
@@ -384,8 +453,13 @@
 
                MOVE FUNCTION MAX(TRANSF-ANO ULTIMO-ANO) TO ULTIMO-ANO
 
+               SET ORIGEN-PENDIENTE TO TRUE
+
                REWRITE TRANSF-REG
 
+               CLOSE F-MOVIMIENTOS
+               CLOSE SALDOS
+               CLOSE NOTIFICACIONES
                GO TO LEER-TRANSF
 
            ELSE
@@ -407,85 +481,94 @@
                MOVE ULTIMO-ANO TO BUCLE-ANO
                ADD 1 TO BUCLE-ANO
 
-               MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM
-               OPEN I-O F-MOVIMIENTOS
-               IF FSM <> 00
-                   GO TO PSYS-ERR
-               READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR
-
-               COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                           + MOV-SALDOPOS-DEC
                COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
                                        + TRANSF-IMPORTE-DEC
-               *>SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
-               *>COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100)
-               *>MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-                   *>TO MOV-SALDOPOS-DEC
-               CLOSE F-MOVIMIENTOS
-
-               MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM
-               OPEN I-O F-MOVIMIENTOS
-               IF FSM <> 00
-                   GO TO PSYS-ERR
-               READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR
-               COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC
-               CLOSE F-MOVIMIENTOS
-               *>ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
-
 
            END-IF.
 
 
        BUCLE.
 
-           OPEN I-O F-MOVIMIENTOS
-
-           ADD 1 TO LAST-MOV-NUM
-
-           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-               TO MOV-SALDOPOS-DEC.
-
-           MOVE LAST-MOV-NUM TO MOV-NUM
-           MOVE TARJETA-ORIGEN TO MOV-TARJETA
-           MOVE TRANSF-DIA TO MOV-DIA
-           MOVE BUCLE-MES TO MOV-MES
-           MOVE BUCLE-ANO TO MOV-ANO
-           MOVE 0 TO MOV-HOR
-           MOVE 0 TO MOV-MIN
-           MOVE 0 TO MOV-SEG
-           MOVE "Transferimos." TO MOV-CONCEPTO
-
-
-           MULTIPLY -1 BY TRANSF-IMPORTE-ENT
-           MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
-           MULTIPLY -1 BY TRANSF-IMPORTE-ENT
-           MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
-
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+      *>   La mensualidad se salta (y se cuenta en MENSUALIDADES-
+      *>   SALTADAS, visible en el listado de BANK8) en vez de dejar
+      *>   la cuenta en descubierto sin avisar.
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+               ADD 1 TO MENSUALIDADES-SALTADAS
+           ELSE
+      *>       Igual que en GUARDAR-TRANSF-1/2: si ORIGEN-HECHO ya
+      *>       viene a TRUE de una pasada de BANK10 interrumpida entre
+      *>       los dos abonos, no se repite el adeudo en origen.
+               IF NOT ORIGEN-HECHO THEN
+                   PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                   SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER
+                   COMPUTE MOV-SALDOPOS-ENT =
+                       (CENT-SALDO-ORD-USER / 100)
+                   MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                       TO MOV-SALDOPOS-DEC
+
+                   MOVE LAST-MOV-NUM TO MOV-NUM
+                   MOVE TARJETA-ORIGEN TO MOV-TARJETA
+                   MOVE TRANSF-DIA TO MOV-DIA
+                   MOVE BUCLE-MES TO MOV-MES
+                   MOVE BUCLE-ANO TO MOV-ANO
+                   MOVE 0 TO MOV-HOR
+                   MOVE 0 TO MOV-MIN
+                   MOVE 0 TO MOV-SEG
+                   MOVE "Transferimos." TO MOV-CONCEPTO
+
+                   MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                   MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+
+                   WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+                   PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+
+                   MOVE TARJETA-ORIGEN TO SALDO-TARJETA
+                   COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER
+                   PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+                   SET ORIGEN-HECHO TO TRUE
+                   REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR
+               END-IF
+
+               PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
 
-           ADD 1 TO LAST-MOV-NUM
-           ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
+               ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
+               COMPUTE MOV-SALDOPOS-ENT =
+                   (CENT-SALDO-DST-USER / 100)
                MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-                   TO MOV-SALDOPOS-DEC.
+                   TO MOV-SALDOPOS-DEC
 
-           MOVE LAST-MOV-NUM TO MOV-NUM
-           MOVE TARJETA-DESTINO TO MOV-TARJETA
-           MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
-           MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
-           MOVE TRANSF-DIA TO MOV-DIA
-           MOVE BUCLE-MES TO MOV-MES
-           MOVE BUCLE-ANO TO MOV-ANO
-           MOVE 0 TO MOV-HOR
-           MOVE 0 TO MOV-MIN
-           MOVE 0 TO MOV-SEG
-           MOVE "Nos transfieren." TO MOV-CONCEPTO
+               MOVE LAST-MOV-NUM TO MOV-NUM
+               MOVE TARJETA-DESTINO TO MOV-TARJETA
+               MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+               MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+               MOVE TRANSF-DIA TO MOV-DIA
+               MOVE BUCLE-MES TO MOV-MES
+               MOVE BUCLE-ANO TO MOV-ANO
+               MOVE 0 TO MOV-HOR
+               MOVE 0 TO MOV-MIN
+               MOVE 0 TO MOV-SEG
+               MOVE "Nos transfieren." TO MOV-CONCEPTO
 
+               WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+               PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
 
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+               MOVE TARJETA-DESTINO TO SALDO-TARJETA
+               MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO
+               PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+           END-IF.
+      *>   Punto de recuperacion: dejamos constancia de la mensualidad
+      *>   que acabamos de abonar nada mas contabilizarla, para que si
+      *>   el proceso se interrumpe a mitad del bucle la siguiente
+      *>   pasada reanude en la mensualidad siguiente en vez de volver
+      *>   a abonar (o de saltarse) las que ya quedaron registradas.
+           MOVE BUCLE-MES TO ULTIMA-MENSUALIDAD
+           MOVE BUCLE-ANO TO ULTIMO-ANO
+           SET ORIGEN-PENDIENTE TO TRUE
+           REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR
 
            ADD 1 TO BUCLE-MES
            IF (BUCLE-MES < 12)
@@ -496,16 +579,10 @@
            SUBTRACT 1 FROM NUM-MENSUALIDADES
 
            IF (NUM-MENSUALIDADES = 0)
-               IF ((TRANSF-MES > ULTIMA-MENSUALIDAD
-                   AND BUCLE-ANO = ULTIMO-ANO)
-                   OR BUCLE-ANO > ULTIMO-ANO) THEN
-                       MOVE BUCLE-MES TO ULTIMA-MENSUALIDAD
-
-                IF (BUCLE-ANO > ULTIMO-ANO) THEN
-                   MOVE BUCLE-ANO TO ULTIMO-ANO
-
-                REWRITE TRANSF-REG
-                GO TO LEER-TRANSF
+               CLOSE F-MOVIMIENTOS
+               CLOSE SALDOS
+               CLOSE NOTIFICACIONES
+               GO TO LEER-TRANSF
            ELSE
                GO TO BUCLE
            END-IF.
@@ -686,35 +763,23 @@
 
 
        PCONSULTA-SALDO.
-           OPEN INPUT F-MOVIMIENTOS.
+           OPEN I-O F-MOVIMIENTOS.
            IF FSM <> 00
               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+              GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+              GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-MOV-NUM.
-           MOVE 0 TO LAST-USER-ORD-MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-MOV.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO LAST-MOV-FOUND.
-
-               IF MOV-TARJETA = TARJETA-ORIGEN THEN
-                   IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                       MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-                   END-IF
-               END-IF.
-               IF MOV-TARJETA = TARJETA-DESTINO THEN
-                   DISPLAY "FOUND" LINE 28 COL 28
-
-                   IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                       MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-                   END-IF
-               END-IF.
-               IF LAST-MOV-NUM < MOV-NUM
-                   MOVE MOV-NUM TO LAST-MOV-NUM.
-               GO LECTURA-MOV.
+           MOVE TARJETA-ORIGEN TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-ORD-USER.
 
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
+           MOVE TARJETA-DESTINO TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-DST-USER.
 
            IF TIPO-TRANSF = 1 THEN
                GO TO GUARDAR-TRANSF-1
@@ -722,6 +787,96 @@
                GO TO GUARDAR-TRANSF-2
            END-IF.
 
+      *>   ---------------------------------------------------------
+      *>   LEER-SALDO: deja en CENT-SALDO-TMP el saldo contabilizado,
+      *>   en centimos, de la tarjeta indicada en SALDO-TARJETA. Si la
+      *>   tarjeta todavia no tiene registro en SALDOS (primer
+      *>   movimiento de su vida) se crea uno a saldo cero en vez de
+      *>   tratarlo como un error.
+      *>   ---------------------------------------------------------
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ACTUALIZAR-SALDO: aplica a la tarjeta SALDO-TARJETA el
+      *>   incremento (o decremento, si es negativo) CENT-DELTA-SALDO,
+      *>   en centimos, dejando el saldo contabilizado al dia.
+      *>   ---------------------------------------------------------
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   SIGUIENTE-MOV-NUM: genera el siguiente numero de movimiento
+      *>   usando como contador el registro de control de SALDOS
+      *>   cuya clave (SALDO-TARJETA = 0) no puede coincidir con
+      *>   ninguna tarjeta real, sustituyendo al barrido completo de
+      *>   F-MOVIMIENTOS que se usaba antes para hallar el ultimo
+      *>   numero de movimiento dado de alta.
+      *>   ---------------------------------------------------------
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO PSYS-ERR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
        EXIT-ENTER.
            ACCEPT PRESSED-KEY LINE 24 COL 80.
            IF ENTER-PRESSED
