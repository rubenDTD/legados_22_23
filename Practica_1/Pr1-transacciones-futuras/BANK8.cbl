@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK8.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRANSF-NUM
+           FILE STATUS IS FSTM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transf.txt".
+       01 TRANSF-REG.
+           02 TRANSF-NUM           PIC   9(35).
+           02 TARJETA-ORIGEN       PIC   9(16).
+           02 TARJETA-DESTINO      PIC   9(16).
+           02 TRANSF-IMPORTE-ENT   PIC   S9(7).
+           02 TRANSF-IMPORTE-DEC   PIC    9(2).
+           02 TRANSF-DIA           PIC    9(2).
+           02 DIA-ORDEN            PIC    9(2).
+           02 TRANSF-MES           PIC    9(2).
+           02 TRANSF-ANO           PIC    9(4).
+           02 ULTIMA-MENSUALIDAD   PIC    9(2).
+           02 ULTIMO-ANO           PIC    9(4).
+           02 TRANSF-ESTADO        PIC    9(1).
+               88 TRANSF-PENDIENTE   VALUE 0.
+               88 TRANSF-CANCELADA   VALUE 1.
+               88 TRANSF-COMPLETADA  VALUE 2.
+           02 MENSUALIDADES-SALTADAS PIC    9(2).
+           02 TRANSF-ORIGEN-HECHO  PIC    9(1).
+               88 ORIGEN-PENDIENTE   VALUE 0.
+               88 ORIGEN-HECHO       VALUE 1.
+
+       WORKING-STORAGE SECTION.
+       77 FSTM                     PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       01 TABLA-TRANSF.
+           05 NUM-TRANSF-TABLA      PIC  9(4) VALUE 0.
+           05 TRANSF-TABLA OCCURS 200 TIMES INDEXED BY IDX-TRF.
+               10 TTRF-NUM          PIC  9(35).
+
+       77 PAGINA-ACTUAL             PIC  9(4) VALUE 1.
+       77 LINEAS-POR-PAGINA         PIC  9(2) VALUE 8.
+       77 TOTAL-PAGINAS             PIC  9(4).
+       77 PRIMER-IDX-PAGINA         PIC  9(4).
+       77 IDX-LINEA                 PIC  9(4).
+       77 LINEA-PANTALLA            PIC  9(2).
+       77 LINEA-RENGLON             PIC  9(2).
+
+       77 ESTADO-TEXTO              PIC  X(10).
+       77 TRANSF-NUM-CANCELAR       PIC  9(15).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 LINEA-TRANSFERENCIA.
+           05 FILLER LINE LINEA-RENGLON COL 02 PIC 9(10)
+               FROM TRANSF-NUM.
+           05 FILLER LINE LINEA-RENGLON COL 14 PIC 9(16)
+               FROM TARJETA-DESTINO.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE LINEA-RENGLON COL 32 PIC -9(7)
+               FROM TRANSF-IMPORTE-ENT.
+           05 FILLER LINE LINEA-RENGLON COL 40 VALUE ",".
+           05 FILLER LINE LINEA-RENGLON COL 41 PIC 99
+               FROM TRANSF-IMPORTE-DEC.
+           05 FILLER LINE LINEA-RENGLON COL 46 PIC 9(2)
+               FROM TRANSF-DIA.
+           05 FILLER LINE LINEA-RENGLON COL 48 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 49 PIC 9(2)
+               FROM TRANSF-MES.
+           05 FILLER LINE LINEA-RENGLON COL 51 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 52 PIC 9(4)
+               FROM TRANSF-ANO.
+           05 FILLER LINE LINEA-RENGLON COL 58 PIC 9(2)
+               FROM ULTIMA-MENSUALIDAD.
+           05 FILLER LINE LINEA-RENGLON COL 62 PIC X(10)
+               FROM ESTADO-TEXTO.
+           05 FILLER LINE LINEA-RENGLON COL 73 PIC 9(2)
+               FROM MENSUALIDADES-SALTADAS.
+
+       01 TRANSF-NUM-CANCELAR-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 21 COL 45 PIC 9(15) USING TRANSF-NUM-CANCELAR.
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CARGAR-TABLA.
+           MOVE 0 TO NUM-TRANSF-TABLA.
+           OPEN I-O TRANSFERENCIAS.
+           IF FSTM <> 00
+               GO TO PSYS-ERR.
+
+       CARGAR-TABLA-LEER.
+           READ TRANSFERENCIAS NEXT RECORD AT END
+               GO TO CARGAR-TABLA-FIN.
+               IF TARJETA-ORIGEN = TNUM AND
+                  NUM-TRANSF-TABLA < 200 THEN
+                   ADD 1 TO NUM-TRANSF-TABLA
+                   MOVE TRANSF-NUM TO TTRF-NUM(NUM-TRANSF-TABLA)
+               END-IF.
+               GO TO CARGAR-TABLA-LEER.
+
+       CARGAR-TABLA-FIN.
+           IF NUM-TRANSF-TABLA = 0 THEN
+               CLOSE TRANSFERENCIAS
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               DISPLAY "No ha ordenado ninguna transferencia"
+                   LINE 10 COL 22
+               DISPLAY "Enter - Aceptar" LINE 24 COL 33
+               GO TO EXIT-ENTER
+           END-IF.
+
+           COMPUTE TOTAL-PAGINAS =
+               (NUM-TRANSF-TABLA + LINEAS-POR-PAGINA - 1)
+               / LINEAS-POR-PAGINA.
+           MOVE 1 TO PAGINA-ACTUAL.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Listado de transferencias" LINE 5 COL 28.
+           DISPLAY "Pagina" LINE 6 COL 30.
+           DISPLAY PAGINA-ACTUAL LINE 6 COL 37.
+           DISPLAY "de" LINE 6 COL 42.
+           DISPLAY TOTAL-PAGINAS LINE 6 COL 45.
+           DISPLAY "Num. Destino" LINE 8 COL 02.
+           DISPLAY "Importe" LINE 8 COL 32.
+           DISPLAY "Fecha" LINE 8 COL 46.
+           DISPLAY "Mes" LINE 8 COL 58.
+           DISPLAY "Estado" LINE 8 COL 62.
+           DISPLAY "Salt." LINE 8 COL 73.
+
+           COMPUTE PRIMER-IDX-PAGINA =
+               ((PAGINA-ACTUAL - 1) * LINEAS-POR-PAGINA) + 1.
+           MOVE 0 TO LINEA-PANTALLA.
+           MOVE PRIMER-IDX-PAGINA TO IDX-LINEA.
+
+       MOSTRAR-LINEA.
+           IF IDX-LINEA > NUM-TRANSF-TABLA OR
+              LINEA-PANTALLA >= LINEAS-POR-PAGINA THEN
+               GO TO MOSTRAR-PAGINA-FIN.
+
+           MOVE TTRF-NUM(IDX-LINEA) TO TRANSF-NUM.
+           READ TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
+
+           IF TRANSF-CANCELADA THEN
+               MOVE "Cancelada" TO ESTADO-TEXTO
+           ELSE IF TRANSF-COMPLETADA THEN
+               MOVE "Completada" TO ESTADO-TEXTO
+           ELSE
+               MOVE "Pendiente" TO ESTADO-TEXTO
+           END-IF.
+
+           ADD 1 TO LINEA-PANTALLA.
+           COMPUTE LINEA-RENGLON = 9 + LINEA-PANTALLA.
+           DISPLAY LINEA-TRANSFERENCIA.
+
+           ADD 1 TO IDX-LINEA.
+           GO TO MOSTRAR-LINEA.
+
+       MOSTRAR-PAGINA-FIN.
+           DISPLAY "PgUp/PgDn - Cambiar de pagina" LINE 19 COL 02.
+           DISPLAY "Indique el num. de transferencia a cancelar:"
+               LINE 21 COL 02.
+           DISPLAY "(0 para no cancelar ninguna)" LINE 22 COL 02.
+           DISPLAY "Enter - Continuar" LINE 24 COL 02.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+       PIDE-OPCION.
+           MOVE 0 TO TRANSF-NUM-CANCELAR.
+           ACCEPT TRANSF-NUM-CANCELAR-ACCEPT ON EXCEPTION
+               IF PGDN-PRESSED THEN
+                   IF PAGINA-ACTUAL < TOTAL-PAGINAS
+                       ADD 1 TO PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF PGUP-PRESSED THEN
+                   IF PAGINA-ACTUAL > 1
+                       SUBTRACT 1 FROM PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF ESC-PRESSED THEN
+                   CLOSE TRANSFERENCIAS
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-OPCION.
+
+           IF TRANSF-NUM-CANCELAR = 0 THEN
+               CLOSE TRANSFERENCIAS
+               EXIT PROGRAM.
+
+           MOVE TRANSF-NUM-CANCELAR TO TRANSF-NUM.
+           READ TRANSFERENCIAS INVALID KEY
+               DISPLAY "Numero de transferencia no valido" LINE 23
+                   COL 23 WITH BACKGROUND-COLOR RED
+               GO TO PIDE-OPCION.
+
+           IF TARJETA-ORIGEN NOT = TNUM THEN
+               DISPLAY "Esa transferencia no es suya" LINE 23 COL 26
+                   WITH BACKGROUND-COLOR RED
+               GO TO PIDE-OPCION.
+
+           IF NOT TRANSF-PENDIENTE THEN
+               DISPLAY "Esa transferencia no se puede cancelar"
+                   LINE 23 COL 20 WITH BACKGROUND-COLOR RED
+               GO TO PIDE-OPCION.
+
+           SET TRANSF-CANCELADA TO TRUE.
+           REWRITE TRANSF-REG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Listado de transferencias" LINE 6 COL 28.
+           DISPLAY "Transferencia cancelada correctamente!" LINE 10
+               COL 21.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           CLOSE TRANSFERENCIAS.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
