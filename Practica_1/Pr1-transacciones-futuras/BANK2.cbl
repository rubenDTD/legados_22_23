@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRANSF-NUM
+           FILE STATUS IS FSTM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT            PIC S9(9).
+           02 SALDO-DEC            PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transf.txt".
+       01 TRANSF-REG.
+           02 TRANSF-NUM           PIC   9(35).
+           02 TARJETA-ORIGEN       PIC   9(16).
+           02 TARJETA-DESTINO      PIC   9(16).
+           02 TRANSF-IMPORTE-ENT   PIC   S9(7).
+           02 TRANSF-IMPORTE-DEC   PIC    9(2).
+           02 TRANSF-DIA           PIC    9(2).
+           02 DIA-ORDEN            PIC    9(2).
+           02 TRANSF-MES           PIC    9(2).
+           02 TRANSF-ANO           PIC    9(4).
+           02 ULTIMA-MENSUALIDAD   PIC    9(2).
+           02 ULTIMO-ANO           PIC    9(4).
+           02 TRANSF-ESTADO        PIC    9(1).
+               88 TRANSF-PENDIENTE   VALUE 0.
+               88 TRANSF-CANCELADA   VALUE 1.
+               88 TRANSF-COMPLETADA  VALUE 2.
+           02 MENSUALIDADES-SALTADAS PIC    9(2).
+           02 TRANSF-ORIGEN-HECHO  PIC    9(1).
+               88 ORIGEN-PENDIENTE   VALUE 0.
+               88 ORIGEN-HECHO       VALUE 1.
+
+       WORKING-STORAGE SECTION.
+       77 FSS                      PIC  X(2).
+       77 FSTM                     PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       77 CENT-SALDO-POSTED        PIC S9(9).
+       77 CENT-SALDO-DISPONIBLE    PIC S9(9).
+       77 CENT-IMPOR-PENDIENTE     PIC S9(9).
+
+       77 POSTED-ENT               PIC S9(7).
+       77 POSTED-DEC               PIC  9(2).
+       77 DISP-ENT                 PIC S9(7).
+       77 DISP-DEC                 PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 SALDO-POSTED-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM POSTED-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM POSTED-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+       01 SALDO-DISPONIBLE-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 13 COL 33 PIC -9(7) FROM DISP-ENT.
+           05 FILLER LINE 13 COL 41 VALUE ",".
+           05 FILLER LINE 13 COL 42 PIC 99 FROM DISP-DEC.
+           05 FILLER LINE 13 COL 45 VALUE "EUR".
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           MOVE 0 TO CENT-SALDO-POSTED.
+           MOVE 0 TO CENT-IMPOR-PENDIENTE.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+           DISPLAY "Consultar saldo" LINE 6 COL 32.
+
+       LECTURA-SALDO.
+           OPEN INPUT SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY
+               MOVE 0 TO CENT-SALDO-POSTED
+               CLOSE SALDOS
+               GO TO RECALCULAR-DISPONIBLE.
+           COMPUTE CENT-SALDO-POSTED = (SALDO-ENT * 100) + SALDO-DEC.
+           CLOSE SALDOS.
+
+       RECALCULAR-DISPONIBLE.
+           *> El disponible parte del saldo contabilizado y resta el
+           *> importe de toda transferencia pendiente de ejecutar cuyo
+           *> origen sea esta tarjeta.
+           MOVE CENT-SALDO-POSTED TO CENT-SALDO-DISPONIBLE.
+           PERFORM SUMAR-PENDIENTES THRU SUMAR-PENDIENTES-EXIT.
+
+           COMPUTE POSTED-ENT = (CENT-SALDO-POSTED / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-POSTED, 100) TO POSTED-DEC.
+
+           COMPUTE DISP-ENT = (CENT-SALDO-DISPONIBLE / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-DISPONIBLE, 100) TO DISP-DEC.
+
+           DISPLAY "Saldo contabilizado (posted):" LINE 9 COL 19.
+           DISPLAY SALDO-POSTED-DISPLAY.
+           DISPLAY "Saldo disponible:" LINE 12 COL 19.
+           DISPLAY SALDO-DISPONIBLE-DISPLAY.
+           DISPLAY "(tiene en cuenta las transferencias pendientes"
+               LINE 16 COL 17.
+           DISPLAY "de ejecutar que saldran de esta cuenta)"
+               LINE 17 COL 17.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       SUMAR-PENDIENTES.
+           OPEN I-O TRANSFERENCIAS.
+           IF FSTM <> 00
+               GO TO PSYS-ERR.
+
+       SUMAR-PENDIENTES-LEER.
+           READ TRANSFERENCIAS NEXT RECORD AT END
+               GO TO SUMAR-PENDIENTES-EXIT.
+               IF TARJETA-ORIGEN = TNUM AND TRANSF-PENDIENTE THEN
+                   COMPUTE CENT-IMPOR-PENDIENTE =
+                       (TRANSF-IMPORTE-ENT * 100) + TRANSF-IMPORTE-DEC
+                   SUBTRACT CENT-IMPOR-PENDIENTE
+                       FROM CENT-SALDO-DISPONIBLE
+               END-IF.
+               GO TO SUMAR-PENDIENTES-LEER.
+
+       SUMAR-PENDIENTES-EXIT.
+           CLOSE TRANSFERENCIAS.
+
+       PSYS-ERR.
+           CLOSE SALDOS.
+           CLOSE TRANSFERENCIAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
