@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK7.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EVENTO-NUM
+           FILE STATUS IS FSE.
+
+           SELECT BILLETES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BILLETE-NUM
+           FILE STATUS IS FSB.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EVENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "eventos.ubd".
+       01 EVENTO-REG.
+           02 EVENTO-NUM            PIC  9(6).
+           02 EVENTO-NOMBRE         PIC  X(30).
+           02 EVENTO-ANO            PIC  9(4).
+           02 EVENTO-MES            PIC  9(2).
+           02 EVENTO-DIA            PIC  9(2).
+           02 EVENTO-PRECIO-ENT     PIC  9(5).
+           02 EVENTO-PRECIO-DEC     PIC  9(2).
+           02 EVENTO-AFORO-TOTAL    PIC  9(5).
+           02 EVENTO-AFORO-DISP     PIC  9(5).
+
+       FD BILLETES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "billetes.ubd".
+       01 BILLETE-REG.
+           02 BILLETE-NUM           PIC  9(10).
+           02 BILLETE-TARJETA       PIC  9(16).
+           02 BILLETE-EVENTO-NUM    PIC  9(6).
+           02 BILLETE-ANO           PIC  9(4).
+           02 BILLETE-MES           PIC  9(2).
+           02 BILLETE-DIA           PIC  9(2).
+           02 BILLETE-PRECIO-ENT    PIC  9(5).
+           02 BILLETE-PRECIO-DEC    PIC  9(2).
+           02 BILLETE-MOV-NUM       PIC  9(35).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT-REG        PIC S9(9).
+           02 SALDO-DEC-REG        PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSE                      PIC  X(2).
+       77 FSB                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-BILLETE-NUM         PIC  9(10).
+
+       77 CENT-SALDO-USER          PIC S9(9).
+       77 CENT-PRECIO-EVENTO       PIC S9(9).
+       77 CENT-SALDO-TMP           PIC S9(9).
+       77 CENT-DELTA-SALDO         PIC S9(9).
+
+       77 EVENTO-NUM-ELEGIDO       PIC  9(6).
+
+       01 SALDO-GRUPO.
+           05 SALDO-ENT            PIC S9(7).
+           05 SALDO-DEC            PIC  9(2).
+
+       77 LINEA-RENGLON            PIC  9(2).
+       77 NUM-EVENTOS-MOSTRADOS    PIC  9(2) VALUE 0.
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 6 COL 50 PIC -9(7) FROM SALDO-ENT.
+           05 FILLER LINE 6 COL 58 VALUE ",".
+           05 FILLER LINE 6 COL 59 PIC 99 FROM SALDO-DEC.
+           05 FILLER LINE 6 COL 62 VALUE "EUR".
+
+       01 LINEA-EVENTO.
+           05 FILLER LINE LINEA-RENGLON COL 02 PIC 9(6)
+               FROM EVENTO-NUM.
+           05 FILLER LINE LINEA-RENGLON COL 10 PIC X(30)
+               FROM EVENTO-NOMBRE.
+           05 FILLER LINE LINEA-RENGLON COL 42 PIC 9(2)
+               FROM EVENTO-DIA.
+           05 FILLER LINE LINEA-RENGLON COL 44 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 45 PIC 9(2)
+               FROM EVENTO-MES.
+           05 FILLER LINE LINEA-RENGLON COL 47 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 48 PIC 9(4)
+               FROM EVENTO-ANO.
+           05 FILLER LINE LINEA-RENGLON COL 55 PIC 9(5)
+               FROM EVENTO-PRECIO-ENT.
+           05 FILLER LINE LINEA-RENGLON COL 60 VALUE ",".
+           05 FILLER LINE LINEA-RENGLON COL 61 PIC 99
+               FROM EVENTO-PRECIO-DEC.
+           05 FILLER LINE LINEA-RENGLON COL 67 PIC 9(5)
+               FROM EVENTO-AFORO-DISP.
+
+       01 EVENTO-NUM-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 21 COL 50 PIC 9(6) USING EVENTO-NUM-ELEGIDO.
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CALCULAR-SALDO.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-USER.
+           CLOSE SALDOS.
+
+       LISTAR-EVENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Comprar entradas de espectaculos" LINE 6 COL 10.
+           COMPUTE SALDO-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO SALDO-DEC.
+           DISPLAY "Saldo:" LINE 6 COL 42.
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Num." LINE 8 COL 02.
+           DISPLAY "Espectaculo" LINE 8 COL 10.
+           DISPLAY "Fecha" LINE 8 COL 42.
+           DISPLAY "Precio" LINE 8 COL 55.
+           DISPLAY "Aforo libre" LINE 8 COL 64.
+
+           MOVE 0 TO NUM-EVENTOS-MOSTRADOS.
+           MOVE 9 TO LINEA-RENGLON.
+
+           OPEN INPUT EVENTOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+       LISTAR-EVENTOS-LEER.
+           READ EVENTOS NEXT RECORD AT END GO TO LISTAR-EVENTOS-FIN.
+               IF EVENTO-AFORO-DISP > 0 AND LINEA-RENGLON < 20 THEN
+                   ADD 1 TO LINEA-RENGLON
+                   ADD 1 TO NUM-EVENTOS-MOSTRADOS
+                   DISPLAY LINEA-EVENTO
+               END-IF.
+               GO TO LISTAR-EVENTOS-LEER.
+
+       LISTAR-EVENTOS-FIN.
+           CLOSE EVENTOS.
+
+           IF NUM-EVENTOS-MOSTRADOS = 0 THEN
+               DISPLAY "No hay espectaculos disponibles" LINE 12
+                   COL 24
+               DISPLAY "Enter - Aceptar" LINE 24 COL 33
+               GO TO EXIT-ENTER
+           END-IF.
+
+           DISPLAY "Indique el numero de espectaculo a comprar:"
+               LINE 21 COL 02.
+           DISPLAY "Enter - Confirmar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+       PIDE-EVENTO.
+           MOVE 0 TO EVENTO-NUM-ELEGIDO.
+           ACCEPT EVENTO-NUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-EVENTO.
+
+           OPEN I-O EVENTOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+           MOVE EVENTO-NUM-ELEGIDO TO EVENTO-NUM.
+           READ EVENTOS INVALID KEY
+               DISPLAY "Espectaculo no valido" LINE 22 COL 27
+                   WITH BACKGROUND-COLOR RED
+               CLOSE EVENTOS
+               GO TO PIDE-EVENTO.
+
+           IF EVENTO-AFORO-DISP = 0 THEN
+               DISPLAY "No quedan entradas para ese espectaculo"
+                   LINE 22 COL 20 WITH BACKGROUND-COLOR RED
+               CLOSE EVENTOS
+               GO TO PIDE-EVENTO.
+
+           COMPUTE CENT-PRECIO-EVENTO =
+               (EVENTO-PRECIO-ENT * 100) + EVENTO-PRECIO-DEC.
+           IF CENT-PRECIO-EVENTO > CENT-SALDO-USER THEN
+               DISPLAY "Saldo insuficiente para esta compra" LINE 22
+                   COL 21 WITH BACKGROUND-COLOR RED
+               CLOSE EVENTOS
+               GO TO PIDE-EVENTO.
+
+       REALIZAR-COMPRA.
+           SUBTRACT 1 FROM EVENTO-AFORO-DISP.
+           REWRITE EVENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE EVENTOS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE "Compra de entradas." TO MOV-CONCEPTO.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - EVENTO-PRECIO-ENT.
+           MOVE EVENTO-PRECIO-DEC TO MOV-IMPORTE-DEC.
+
+           SUBTRACT CENT-PRECIO-EVENTO FROM CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-PRECIO-EVENTO.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+       EMITIR-BILLETE.
+           OPEN I-O BILLETES.
+           IF FSB <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-BILLETE-NUM.
+
+       BUSCAR-ULTIMO-BILLETE.
+           READ BILLETES NEXT RECORD AT END
+               GO TO ESCRIBIR-BILLETE.
+               IF LAST-BILLETE-NUM < BILLETE-NUM THEN
+                   MOVE BILLETE-NUM TO LAST-BILLETE-NUM
+               END-IF.
+               GO TO BUSCAR-ULTIMO-BILLETE.
+
+       ESCRIBIR-BILLETE.
+           ADD 1 TO LAST-BILLETE-NUM.
+           MOVE LAST-BILLETE-NUM TO BILLETE-NUM.
+           MOVE TNUM TO BILLETE-TARJETA.
+           MOVE EVENTO-NUM-ELEGIDO TO BILLETE-EVENTO-NUM.
+           MOVE ANO TO BILLETE-ANO.
+           MOVE MES TO BILLETE-MES.
+           MOVE DIA TO BILLETE-DIA.
+           MOVE EVENTO-PRECIO-ENT TO BILLETE-PRECIO-ENT.
+           MOVE EVENTO-PRECIO-DEC TO BILLETE-PRECIO-DEC.
+           MOVE LAST-MOV-NUM TO BILLETE-MOV-NUM.
+
+           WRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE BILLETES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Comprar entradas de espectaculos" LINE 6 COL 10.
+           DISPLAY "Compra realizada correctamente!" LINE 10 COL 24.
+           DISPLAY "Su localizador de billete es:" LINE 12 COL 19.
+           DISPLAY LAST-BILLETE-NUM LINE 12 COL 50.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO PSYS-ERR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE EVENTOS.
+           CLOSE BILLETES.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
