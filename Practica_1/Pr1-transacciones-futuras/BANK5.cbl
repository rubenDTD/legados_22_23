@@ -0,0 +1,601 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK5.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT-REG        PIC S9(9).
+           02 SALDO-DEC-REG        PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 CHOICE                   PIC  9(1).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+
+       77 CENT-SALDO-USER          PIC S9(9).
+       77 CENT-IMPOR-USER          PIC S9(9).
+       77 CENT-SALDO-TMP           PIC S9(9).
+       77 CENT-DELTA-SALDO         PIC S9(9).
+
+       77 EURENT-USUARIO           PIC  9(5).
+       77 EURDEC-USUARIO           PIC  9(2).
+
+       77 MOV-NUM-ANULAR           PIC  9(15).
+       77 LINEA-RENGLON            PIC  9(2).
+       77 MOV-IMPORTE-ORIGINAL-ENT PIC S9(7).
+       77 MOV-IMPORTE-ORIGINAL-DEC PIC  9(2).
+       77 YA-ANULADO-SWITCH        PIC  9(1).
+           88 NO-ANULADO-TODAVIA    VALUE 0.
+           88 YA-ANULADO            VALUE 1.
+
+       01 SALDO-GRUPO.
+           05 SALDO-ENT            PIC S9(7).
+           05 SALDO-DEC            PIC  9(2).
+
+       01 INGRESO-HOY-LINEA.
+           05 INGR-MOV-NUM         PIC  9(35).
+           05 INGR-IMPORTE-ENT     PIC S9(7).
+           05 INGR-IMPORTE-DEC     PIC  9(2).
+
+       01 TABLA-INGRESOS-HOY.
+           05 NUM-INGRESOS-HOY     PIC  9(2) VALUE 0.
+           05 INGRESO-TABLA OCCURS 50 TIMES INDEXED BY IDX-INGR.
+               10 TINGR-MOV-NUM     PIC  9(35).
+               10 TINGR-IMPORTE-ENT PIC S9(7).
+               10 TINGR-IMPORTE-DEC PIC  9(2).
+
+       01 TABLA-ANULACIONES-HOY.
+           05 NUM-ANULACIONES-HOY  PIC  9(2) VALUE 0.
+           05 ANULACION-TABLA OCCURS 50 TIMES INDEXED BY IDX-ANUL.
+               10 ANUL-MOV-NUM      PIC  9(15).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 IMPORTE-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 45 PIC 9(5) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 52 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+       01 LINEA-INGRESO.
+           05 FILLER LINE LINEA-RENGLON COL 10 PIC 9(35)
+               FROM INGR-MOV-NUM.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE LINEA-RENGLON COL 48 PIC -9(7)
+               FROM INGR-IMPORTE-ENT.
+           05 FILLER LINE LINEA-RENGLON COL 56 VALUE ",".
+           05 FILLER LINE LINEA-RENGLON COL 57 PIC 99
+               FROM INGR-IMPORTE-DEC.
+
+       01 MOV-NUM-ANULAR-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 20 COL 45 PIC 9(15) USING MOV-NUM-ANULAR.
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PMENU-INGRESOS.
+           DISPLAY "Ingresar efectivo" LINE 6 COL 31.
+           DISPLAY "1 - Ingresar efectivo" LINE 9 COL 20.
+           DISPLAY "2 - Anular un ingreso de hoy" LINE 10 COL 20.
+           DISPLAY "Elija una opcion y pulse Enter:" LINE 13 COL 20.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT CHOICE LINE 13 COL 52 ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PMENU-INGRESOS.
+
+           IF CHOICE = 1
+               GO TO PIDE-IMPORTE.
+           IF CHOICE = 2
+               GO TO LISTAR-INGRESOS-HOY.
+           GO TO PMENU-INGRESOS.
+
+       *> ---------------------------------------------------------
+       *> Ingreso de efectivo
+       *> ---------------------------------------------------------
+       LECTURA-SALDO-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-USER.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+
+       LECTURA-SALDO-FIN.
+           CONTINUE.
+
+       PIDE-IMPORTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           PERFORM LECTURA-SALDO-OPEN THRU LECTURA-SALDO-FIN.
+
+           DISPLAY "Ingresar efectivo" LINE 6 COL 31.
+           COMPUTE SALDO-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO SALDO-DEC.
+           DISPLAY "Saldo actual:" LINE 9 COL 19.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Indique la cantidad a ingresar:" LINE 14 COL 11.
+           DISPLAY "," LINE 14 COL 50.
+           DISPLAY "EUR" LINE 14 COL 55.
+
+           MOVE 0 TO EURENT-USUARIO.
+           MOVE 0 TO EURDEC-USUARIO.
+           DISPLAY "Enter - Confirmar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+           ACCEPT IMPORTE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-IMPORTE.
+
+           COMPUTE CENT-IMPOR-USER =
+               (EURENT-USUARIO * 100) + EURDEC-USUARIO.
+           IF CENT-IMPOR-USER = 0 THEN
+               GO TO PIDE-IMPORTE.
+
+       REALIZAR-INGRESO.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE "Ingreso de efectivo." TO MOV-CONCEPTO.
+
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           ADD CENT-IMPOR-USER TO CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ingresar efectivo" LINE 8 COL 31.
+           DISPLAY "Ingreso realizado correctamente!" LINE 11 COL 23.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       *> ---------------------------------------------------------
+       *> Anulacion de un ingreso del mismo dia
+       *> ---------------------------------------------------------
+       LISTAR-INGRESOS-HOY.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Anular un ingreso de hoy" LINE 6 COL 27.
+           MOVE 0 TO NUM-INGRESOS-HOY.
+           MOVE 0 TO NUM-ANULACIONES-HOY.
+
+      *>   Primera pasada sobre el fichero: se recopilan en una tabla
+      *>   los numeros de movimiento ya anulados hoy. Hace falta
+      *>   cerrar y reabrir antes de la segunda pasada porque
+      *>   F-MOVIMIENTOS solo tiene un cursor de lectura secuencial;
+      *>   si se intentase un READ NEXT anidado sobre el mismo
+      *>   cursor mientras se lista, la pasada interior se comeria
+      *>   los registros que la exterior todavia no ha visto.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           PERFORM ESCANEAR-ANULACIONES THRU ESCANEAR-ANULACIONES-EXIT.
+           CLOSE F-MOVIMIENTOS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LISTAR-INGRESOS-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO LISTAR-INGRESOS-FIN.
+               IF MOV-TARJETA = TNUM AND MOV-ANO = ANO
+                  AND MOV-MES = MES AND MOV-DIA = DIA
+                  AND MOV-CONCEPTO = "Ingreso de efectivo."
+                  AND MOV-IMPORTE-ENT >= 0 THEN
+                       PERFORM VERIFICAR-NO-ANULADO
+                           THRU VERIFICAR-NO-ANULADO-EXIT
+                       IF NO-ANULADO-TODAVIA AND
+                          NUM-INGRESOS-HOY < 50 THEN
+                           ADD 1 TO NUM-INGRESOS-HOY
+                           MOVE MOV-NUM TO
+                               TINGR-MOV-NUM(NUM-INGRESOS-HOY)
+                           MOVE MOV-IMPORTE-ENT TO
+                               TINGR-IMPORTE-ENT(NUM-INGRESOS-HOY)
+                           MOVE MOV-IMPORTE-DEC TO
+                               TINGR-IMPORTE-DEC(NUM-INGRESOS-HOY)
+                       END-IF
+               END-IF.
+               GO TO LISTAR-INGRESOS-LEER.
+
+      *>   Segunda pasada (tabla ANULACION-TABLA ya rellena por
+      *>   ESCANEAR-ANULACIONES): solo consulta en memoria, sin
+      *>   volver a leer el fichero.
+       ESCANEAR-ANULACIONES.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO ESCANEAR-ANULACIONES-EXIT.
+               IF MOV-TARJETA = TNUM AND MOV-ANO = ANO
+                  AND MOV-MES = MES AND MOV-DIA = DIA
+                  AND MOV-CONCEPTO(1:19) = "Anulacion ingreso #"
+                  AND NUM-ANULACIONES-HOY < 50 THEN
+                       ADD 1 TO NUM-ANULACIONES-HOY
+                       MOVE FUNCTION NUMVAL(MOV-CONCEPTO(20:15)) TO
+                           ANUL-MOV-NUM(NUM-ANULACIONES-HOY)
+               END-IF.
+               GO TO ESCANEAR-ANULACIONES.
+
+       ESCANEAR-ANULACIONES-EXIT.
+           EXIT.
+
+       VERIFICAR-NO-ANULADO.
+           *> Un ingreso ya anulado tiene un movimiento de reversion
+           *> posterior que lo referencia por numero en el concepto.
+           SET NO-ANULADO-TODAVIA TO TRUE.
+           PERFORM BUSCAR-ANULACION
+               VARYING IDX-ANUL FROM 1 BY 1
+               UNTIL IDX-ANUL > NUM-ANULACIONES-HOY
+                  OR ANUL-MOV-NUM(IDX-ANUL) = MOV-NUM.
+           IF IDX-ANUL <= NUM-ANULACIONES-HOY THEN
+               SET YA-ANULADO TO TRUE.
+
+       BUSCAR-ANULACION.
+           CONTINUE.
+
+       VERIFICAR-NO-ANULADO-EXIT.
+           EXIT.
+
+       LISTAR-INGRESOS-FIN.
+           CLOSE F-MOVIMIENTOS.
+
+           IF NUM-INGRESOS-HOY = 0 THEN
+               DISPLAY "No hay ingresos de hoy pendientes de anular"
+                   LINE 10 COL 18
+               DISPLAY "Enter - Aceptar" LINE 24 COL 33
+               GO TO EXIT-ENTER
+           END-IF.
+
+           DISPLAY "Num. movimiento" LINE 9 COL 10.
+           DISPLAY "Importe" LINE 9 COL 50.
+           MOVE 10 TO LINEA-RENGLON.
+           PERFORM MOSTRAR-INGRESO-TABLA
+               VARYING IDX-INGR FROM 1 BY 1
+               UNTIL IDX-INGR > NUM-INGRESOS-HOY.
+
+           DISPLAY "Indique el numero de movimiento a anular:"
+               LINE 20 COL 02.
+           DISPLAY "(0 para salir)" LINE 21 COL 02.
+
+       PIDE-MOV-ANULAR.
+           MOVE 0 TO MOV-NUM-ANULAR.
+           ACCEPT MOV-NUM-ANULAR-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-MOV-ANULAR.
+
+           IF MOV-NUM-ANULAR = 0 THEN
+               EXIT PROGRAM.
+
+           PERFORM BUSCAR-EN-TABLA
+               VARYING IDX-INGR FROM 1 BY 1
+               UNTIL IDX-INGR > NUM-INGRESOS-HOY
+                  OR TINGR-MOV-NUM(IDX-INGR) = MOV-NUM-ANULAR.
+
+           IF IDX-INGR > NUM-INGRESOS-HOY THEN
+               DISPLAY "Movimiento no valido para anular" LINE 22
+                   COL 20 WITH BACKGROUND-COLOR RED
+               GO TO PIDE-MOV-ANULAR.
+
+           MOVE TINGR-IMPORTE-ENT(IDX-INGR) TO
+               MOV-IMPORTE-ORIGINAL-ENT.
+           MOVE TINGR-IMPORTE-DEC(IDX-INGR) TO
+               MOV-IMPORTE-ORIGINAL-DEC.
+
+       REALIZAR-ANULACION.
+           PERFORM LECTURA-SALDO-OPEN THRU LECTURA-SALDO-FIN.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+
+           STRING "Anulacion ingreso #" DELIMITED BY SIZE
+               MOV-NUM-ANULAR DELIMITED BY SIZE
+               INTO MOV-CONCEPTO.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - MOV-IMPORTE-ORIGINAL-ENT.
+           MOVE MOV-IMPORTE-ORIGINAL-DEC TO MOV-IMPORTE-DEC.
+
+           COMPUTE CENT-IMPOR-USER =
+               (MOV-IMPORTE-ORIGINAL-ENT * 100)
+               + MOV-IMPORTE-ORIGINAL-DEC.
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Anular un ingreso de hoy" LINE 8 COL 27.
+           DISPLAY "Ingreso anulado correctamente!" LINE 11 COL 24.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       MOSTRAR-INGRESO-TABLA.
+           ADD 1 TO LINEA-RENGLON.
+           MOVE TINGR-MOV-NUM(IDX-INGR) TO INGR-MOV-NUM.
+           MOVE TINGR-IMPORTE-ENT(IDX-INGR) TO INGR-IMPORTE-ENT.
+           MOVE TINGR-IMPORTE-DEC(IDX-INGR) TO INGR-IMPORTE-DEC.
+           DISPLAY LINEA-INGRESO.
+
+       BUSCAR-EN-TABLA.
+           CONTINUE.
+
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO PSYS-ERR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
