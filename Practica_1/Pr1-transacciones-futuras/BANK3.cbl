@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       *> Indice de movimientos del titular, cargado en memoria una vez
+       *> (hasta 500 movimientos) para poder paginar hacia delante y
+       *> hacia atras sin volver a barrer el fichero en cada tecla.
+       01 TABLA-MOVS.
+           05 NUM-MOVS-TABLA        PIC  9(4) VALUE 0.
+           05 MOV-TABLA OCCURS 500 TIMES
+                        INDEXED BY IDX-MOV.
+               10 TMOV-NUM          PIC  9(35).
+
+       77 FILTRO-DESDE-ANO          PIC  9(4).
+       77 FILTRO-DESDE-MES          PIC  9(2).
+       77 FILTRO-DESDE-DIA          PIC  9(2).
+       77 FILTRO-HASTA-ANO          PIC  9(4).
+       77 FILTRO-HASTA-MES          PIC  9(2).
+       77 FILTRO-HASTA-DIA          PIC  9(2).
+
+       77 PAGINA-ACTUAL             PIC  9(4) VALUE 1.
+       77 LINEAS-POR-PAGINA         PIC  9(2) VALUE 10.
+       77 TOTAL-PAGINAS             PIC  9(4).
+       77 PRIMER-IDX-PAGINA         PIC  9(4).
+       77 IDX-LINEA                 PIC  9(4).
+       77 LINEA-PANTALLA            PIC  9(2).
+       77 LINEA-RENGLON             PIC  9(2).
+       77 FECHA-MOV-NUM             PIC  9(8).
+       77 FECHA-DESDE-NUM           PIC  9(8).
+       77 FECHA-HASTA-NUM           PIC  9(8).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FILTRO-FECHAS.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 07 COL 40 PIC 9(2) USING FILTRO-DESDE-DIA.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 07 COL 43 PIC 9(2) USING FILTRO-DESDE-MES.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 07 COL 46 PIC 9(4) USING FILTRO-DESDE-ANO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 08 COL 40 PIC 9(2) USING FILTRO-HASTA-DIA.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 08 COL 43 PIC 9(2) USING FILTRO-HASTA-MES.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 08 COL 46 PIC 9(4) USING FILTRO-HASTA-ANO.
+
+       01 LINEA-MOVIMIENTO.
+           05 FILLER LINE LINEA-RENGLON COL 03 PIC 9(2) FROM MOV-DIA.
+           05 FILLER LINE LINEA-RENGLON COL 06 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 07 PIC 9(2) FROM MOV-MES.
+           05 FILLER LINE LINEA-RENGLON COL 10 VALUE "/".
+           05 FILLER LINE LINEA-RENGLON COL 11 PIC 9(4) FROM MOV-ANO.
+           05 FILLER LINE LINEA-RENGLON COL 17 PIC X(25)
+               FROM MOV-CONCEPTO.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE LINEA-RENGLON COL 43 PIC -9(7) FROM MOV-IMPORTE-ENT.
+           05 FILLER LINE LINEA-RENGLON COL 51 VALUE ",".
+           05 FILLER LINE LINEA-RENGLON COL 52 PIC 99
+               FROM MOV-IMPORTE-DEC.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE LINEA-RENGLON COL 58 PIC -9(9)
+               FROM MOV-SALDOPOS-ENT.
+           05 FILLER LINE LINEA-RENGLON COL 68 VALUE ",".
+           05 FILLER LINE LINEA-RENGLON COL 69 PIC 99
+               FROM MOV-SALDOPOS-DEC.
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           MOVE 0000 TO FILTRO-DESDE-ANO.
+           MOVE 00   TO FILTRO-DESDE-MES.
+           MOVE 00   TO FILTRO-DESDE-DIA.
+           MOVE 9999 TO FILTRO-HASTA-ANO.
+           MOVE 12   TO FILTRO-HASTA-MES.
+           MOVE 31   TO FILTRO-HASTA-DIA.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PIDE-FILTRO.
+           DISPLAY "Consultar movimientos" LINE 5 COL 29.
+           DISPLAY "Filtrar desde (dd/mm/aaaa, 0's = sin limite):  /  /"
+               LINE 07 COL 03.
+           DISPLAY "Filtrar hasta (dd/mm/aaaa, 0's = sin limite):  /  /"
+               LINE 08 COL 03.
+           DISPLAY "Enter - Continuar" LINE 24 COL 02.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT FILTRO-FECHAS ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-FILTRO.
+
+           COMPUTE FECHA-DESDE-NUM =
+               (FILTRO-DESDE-ANO * 10000) + (FILTRO-DESDE-MES * 100)
+               + FILTRO-DESDE-DIA.
+           IF FILTRO-HASTA-ANO = 0
+               MOVE 99991231 TO FECHA-HASTA-NUM
+           ELSE
+               COMPUTE FECHA-HASTA-NUM =
+                   (FILTRO-HASTA-ANO * 10000) + (FILTRO-HASTA-MES * 100)
+                   + FILTRO-HASTA-DIA
+           END-IF.
+
+       CARGAR-TABLA.
+           MOVE 0 TO NUM-MOVS-TABLA.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       CARGAR-TABLA-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO CARGAR-TABLA-FIN.
+               IF MOV-TARJETA = TNUM THEN
+                   COMPUTE FECHA-MOV-NUM =
+                       (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA
+                   IF FECHA-MOV-NUM >= FECHA-DESDE-NUM AND
+                      FECHA-MOV-NUM <= FECHA-HASTA-NUM THEN
+                       IF NUM-MOVS-TABLA < 500 THEN
+                           ADD 1 TO NUM-MOVS-TABLA
+                           MOVE MOV-NUM TO TMOV-NUM(NUM-MOVS-TABLA)
+                       END-IF
+                   END-IF
+               END-IF.
+               GO TO CARGAR-TABLA-LEER.
+
+       CARGAR-TABLA-FIN.
+           CLOSE F-MOVIMIENTOS.
+
+           IF NUM-MOVS-TABLA = 0 THEN
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               DISPLAY "No hay movimientos en el rango indicado"
+                   LINE 10 COL 20
+               DISPLAY "Enter - Aceptar" LINE 24 COL 33
+               GO TO EXIT-ENTER
+           END-IF.
+
+           COMPUTE TOTAL-PAGINAS =
+               (NUM-MOVS-TABLA + LINEAS-POR-PAGINA - 1)
+               / LINEAS-POR-PAGINA.
+           MOVE 1 TO PAGINA-ACTUAL.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consultar movimientos" LINE 5 COL 29.
+           DISPLAY "Pagina" LINE 6 COL 30.
+           DISPLAY PAGINA-ACTUAL LINE 6 COL 37.
+           DISPLAY "de" LINE 6 COL 42.
+           DISPLAY TOTAL-PAGINAS LINE 6 COL 45.
+
+           COMPUTE PRIMER-IDX-PAGINA =
+               ((PAGINA-ACTUAL - 1) * LINEAS-POR-PAGINA) + 1.
+           MOVE 0 TO LINEA-PANTALLA.
+           MOVE PRIMER-IDX-PAGINA TO IDX-LINEA.
+
+       MOSTRAR-LINEA.
+           IF IDX-LINEA > NUM-MOVS-TABLA OR
+              LINEA-PANTALLA >= LINEAS-POR-PAGINA THEN
+               GO TO MOSTRAR-PAGINA-FIN.
+
+           SET IDX-MOV TO IDX-LINEA.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           MOVE TMOV-NUM(IDX-LINEA) TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           ADD 1 TO LINEA-PANTALLA.
+           COMPUTE LINEA-RENGLON = 9 + LINEA-PANTALLA.
+           DISPLAY LINEA-MOVIMIENTO.
+
+           ADD 1 TO IDX-LINEA.
+           GO TO MOSTRAR-LINEA.
+
+       MOSTRAR-PAGINA-FIN.
+           DISPLAY "PgUp - Pagina anterior" LINE 22 COL 02.
+           DISPLAY "PgDn - Pagina siguiente" LINE 22 COL 50.
+           DISPLAY "Enter/ESC - Salir" LINE 24 COL 33.
+
+       ESPERA-TECLA.
+           ACCEPT PRESSED-KEY LINE 24 COL 80 ON EXCEPTION
+               IF PGDN-PRESSED THEN
+                   IF PAGINA-ACTUAL < TOTAL-PAGINAS
+                       ADD 1 TO PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF PGUP-PRESSED THEN
+                   IF PAGINA-ACTUAL > 1
+                       SUBTRACT 1 FROM PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF ESC-PRESSED OR ENTER-PRESSED THEN
+                   EXIT PROGRAM
+               ELSE
+                   GO TO ESPERA-TECLA.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
