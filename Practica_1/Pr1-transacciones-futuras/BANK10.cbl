@@ -0,0 +1,628 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK10.
+
+      *> Motor batch de transferencias programadas: procesa todas las
+      *> TRANSF-REG pendientes de transf.txt cuya fecha haya llegado,
+      *> sin depender de que algun cliente inserte su tarjeta y elija
+      *> la opcion 5 del cajero. Pensado para lanzarse una vez al dia
+      *> desde el planificador (ver bank10_nightly.sh).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRANSF-NUM
+           FILE STATUS IS FSTM.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transf.txt".
+       01 TRANSF-REG.
+           02 TRANSF-NUM           PIC   9(35).
+           02 TARJETA-ORIGEN       PIC   9(16).
+           02 TARJETA-DESTINO      PIC   9(16).
+           02 TRANSF-IMPORTE-ENT   PIC   S9(7).
+           02 TRANSF-IMPORTE-DEC   PIC    9(2).
+           02 TRANSF-DIA           PIC    9(2).
+           02 DIA-ORDEN            PIC    9(2).
+           02 TRANSF-MES           PIC    9(2).
+           02 TRANSF-ANO           PIC    9(4).
+           02 ULTIMA-MENSUALIDAD   PIC    9(2).
+           02 ULTIMO-ANO           PIC    9(4).
+           02 TRANSF-ESTADO        PIC    9(1).
+               88 TRANSF-PENDIENTE   VALUE 0.
+               88 TRANSF-CANCELADA   VALUE 1.
+               88 TRANSF-COMPLETADA  VALUE 2.
+           02 MENSUALIDADES-SALTADAS PIC    9(2).
+           02 TRANSF-ORIGEN-HECHO  PIC    9(1).
+               88 ORIGEN-PENDIENTE   VALUE 0.
+               88 ORIGEN-HECHO       VALUE 1.
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT            PIC S9(9).
+           02 SALDO-DEC            PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSTM                     PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 TIPO-TRANSF              PIC  9(1).
+       77 MES-VAR                  PIC  9(2).
+
+       77 CENT-SALDO-ORD-USER      PIC  S9(9).
+       77 CENT-SALDO-DST-USER      PIC  S9(9).
+       77 CENT-IMPOR-USER          PIC  S9(9).
+       77 CENT-SALDO-TMP           PIC  S9(9).
+       77 CENT-DELTA-SALDO         PIC  S9(9).
+
+       77 NUM-MENSUALIDADES        PIC   9(4).
+       77 BUCLE-MES                PIC   9(4).
+       77 BUCLE-ANO                PIC   9(4).
+
+       77 NUM-TRANSF-PROCESADAS    PIC  9(6) VALUE 0.
+       77 NUM-TRANSF-ERROR         PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY "BANK10 - motor batch de transferencias programadas".
+           DISPLAY "Fecha de proceso: " DIA "/" MES "/" ANO.
+
+           OPEN I-O TRANSFERENCIAS.
+           IF FSTM <> 00
+               DISPLAY "BANK10: error al abrir transf.txt, FS=" FSTM
+               GO TO FIN-BATCH-ERROR.
+
+           MOVE 0 TO LAST-MOV-NUM.
+
+       LEER-TRANSF.
+           READ TRANSFERENCIAS NEXT RECORD AT END GO TO FIN-BATCH.
+               IF NOT TRANSF-PENDIENTE THEN
+                   GO TO LEER-TRANSF
+               END-IF.
+               IF (TRANSF-MES <> 00) THEN
+                  IF ((ANO > TRANSF-ANO OR
+                      (ANO = TRANSF-ANO AND MES > TRANSF-MES) OR
+                      (ANO = TRANSF-ANO AND MES > TRANSF-MES
+                       AND DIA > TRANSF-DIA))) THEN
+                           MOVE 1 TO TIPO-TRANSF
+                           GO TO PCONSULTA-SALDO
+               ELSE
+                  COMPUTE MES-VAR = ULTIMA-MENSUALIDAD + 1
+                  IF((DIA >= TRANSF-DIA AND DIA-ORDEN <= TRANSF-DIA
+                      AND ULTIMA-MENSUALIDAD = 00)
+                      OR (MES > ULTIMA-MENSUALIDAD AND
+                      (DIA > TRANSF-DIA OR MES > MES-VAR) AND
+                      ULTIMA-MENSUALIDAD <> 00)) THEN
+                           MOVE 2 TO TIPO-TRANSF
+                           GO TO PCONSULTA-SALDO
+               END-IF.
+               GO TO LEER-TRANSF.
+
+       PCONSULTA-SALDO.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+              DISPLAY "BANK10: error al abrir movimientos.ubd, FS="
+                  FSM
+              ADD 1 TO NUM-TRANSF-ERROR
+              GO TO LEER-TRANSF.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+              CLOSE F-MOVIMIENTOS
+              DISPLAY "BANK10: error al abrir saldos.ubd, FS=" FSS
+              ADD 1 TO NUM-TRANSF-ERROR
+              GO TO LEER-TRANSF.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+              CLOSE F-MOVIMIENTOS
+              CLOSE SALDOS
+              DISPLAY "BANK10: error al abrir notificaciones.ubd, FS="
+                  FSN
+              ADD 1 TO NUM-TRANSF-ERROR
+              GO TO LEER-TRANSF.
+
+           MOVE TARJETA-ORIGEN TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-ORD-USER.
+
+           MOVE TARJETA-DESTINO TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-DST-USER.
+
+           IF TIPO-TRANSF = 1 THEN
+               GO TO GUARDAR-TRANSF-1
+           ELSE
+               GO TO GUARDAR-TRANSF-2
+           END-IF.
+
+       GUARDAR-TRANSF-1.
+
+           COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
+                                   + TRANSF-IMPORTE-DEC.
+
+      *>   Si una pasada anterior ya dejo contabilizado el adeudo en
+      *>   origen (ORIGEN-HECHO) pero se interrumpio antes de abonar
+      *>   el destino, no se repite el adeudo - se reanuda directamente
+      *>   en el abono.
+           IF ORIGEN-HECHO
+               GO TO GUARDAR-TRANSF-1-DESTINO.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TARJETA-ORIGEN TO MOV-TARJETA.
+           MOVE TRANSF-DIA TO MOV-DIA.
+           MOVE TRANSF-MES TO MOV-MES.
+           MOVE TRANSF-ANO TO MOV-ANO.
+           MOVE 0 TO MOV-HOR.
+           MOVE 0 TO MOV-MIN.
+           MOVE 0 TO MOV-SEG.
+           MOVE "Transferimos." TO MOV-CONCEPTO.
+
+           MULTIPLY -1 BY TRANSF-IMPORTE-ENT.
+           MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY TRANSF-IMPORTE-ENT.
+           MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO REGISTRO-ERROR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TARJETA-ORIGEN TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+      *>   Punto de recuperacion: el adeudo en origen ya esta
+      *>   contabilizado antes de intentar el abono en destino, para
+      *>   que la siguiente pasada no lo vuelva a aplicar si el
+      *>   proceso se interrumpe justo aqui.
+           SET ORIGEN-HECHO TO TRUE.
+           REWRITE TRANSF-REG INVALID KEY GO TO REGISTRO-ERROR.
+
+       GUARDAR-TRANSF-1-DESTINO.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TARJETA-DESTINO TO MOV-TARJETA.
+           MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE TRANSF-DIA TO MOV-DIA.
+           MOVE TRANSF-MES TO MOV-MES.
+           MOVE TRANSF-ANO TO MOV-ANO.
+           MOVE 0 TO MOV-HOR.
+           MOVE 0 TO MOV-MIN.
+           MOVE 0 TO MOV-SEG.
+           MOVE "Nos transfieren." TO MOV-CONCEPTO.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO REGISTRO-ERROR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TARJETA-DESTINO TO SALDO-TARJETA.
+           MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           SET TRANSF-COMPLETADA TO TRUE.
+           SET ORIGEN-PENDIENTE TO TRUE.
+           REWRITE TRANSF-REG INVALID KEY GO TO REGISTRO-ERROR.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+           ADD 1 TO NUM-TRANSF-PROCESADAS.
+           DISPLAY "BANK10: transferencia " TRANSF-NUM
+               " ejecutada (unica)".
+           GO TO LEER-TRANSF.
+
+       GUARDAR-TRANSF-2.
+
+           IF (ULTIMA-MENSUALIDAD = 00) THEN
+
+               COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
+                                     + TRANSF-IMPORTE-DEC
+
+      *>       La mensualidad se salta (y se cuenta en
+      *>       MENSUALIDADES-SALTADAS, visible en el listado de BANK8)
+      *>       en vez de dejar la cuenta en descubierto sin avisar.
+               IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+                   ADD 1 TO MENSUALIDADES-SALTADAS
+                   DISPLAY "BANK10: transferencia " TRANSF-NUM
+                       " primera mensualidad saltada por saldo"
+                       " insuficiente"
+               ELSE
+      *>           Igual que en GUARDAR-TRANSF-1: si ORIGEN-HECHO ya
+      *>           viene a TRUE de una pasada anterior interrumpida
+      *>           entre los dos abonos, no se repite el adeudo.
+                   IF NOT ORIGEN-HECHO THEN
+                       PERFORM
+                           SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                       SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER
+
+                       COMPUTE MOV-SALDOPOS-ENT =
+                           (CENT-SALDO-ORD-USER / 100)
+                       MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                           TO MOV-SALDOPOS-DEC
+
+                       MOVE LAST-MOV-NUM TO MOV-NUM
+                       MOVE TARJETA-ORIGEN TO MOV-TARJETA
+                       MOVE TRANSF-DIA TO MOV-DIA
+                       MOVE TRANSF-MES TO MOV-MES
+                       MOVE TRANSF-ANO TO MOV-ANO
+                       MOVE 0 TO MOV-HOR
+                       MOVE 0 TO MOV-MIN
+                       MOVE 0 TO MOV-SEG
+                       MOVE "Transferimos." TO MOV-CONCEPTO
+
+                       MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                       MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                       MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                       MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+
+                       WRITE MOVIMIENTO-REG
+                           INVALID KEY GO TO REGISTRO-ERROR
+                       PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+
+                       MOVE TARJETA-ORIGEN TO SALDO-TARJETA
+                       COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER
+                       PERFORM
+                           ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+                       SET ORIGEN-HECHO TO TRUE
+                       REWRITE TRANSF-REG
+                           INVALID KEY GO TO REGISTRO-ERROR
+                   END-IF
+
+                   PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                   ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
+                   COMPUTE MOV-SALDOPOS-ENT =
+                       (CENT-SALDO-DST-USER / 100)
+                   MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                       TO MOV-SALDOPOS-DEC
+
+                   MOVE LAST-MOV-NUM TO MOV-NUM
+                   MOVE TARJETA-DESTINO TO MOV-TARJETA
+
+                   MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+                   MOVE TRANSF-DIA TO MOV-DIA
+                   MOVE TRANSF-MES TO MOV-MES
+                   MOVE TRANSF-ANO TO MOV-ANO
+                   MOVE 0 TO MOV-HOR
+                   MOVE 0 TO MOV-MIN
+                   MOVE 0 TO MOV-SEG
+                   MOVE "Nos transfieren." TO MOV-CONCEPTO
+
+                   WRITE MOVIMIENTO-REG INVALID KEY GO TO REGISTRO-ERROR
+                   PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+                   MOVE TARJETA-DESTINO TO SALDO-TARJETA
+                   MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO
+                   PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+                   ADD 1 TO NUM-TRANSF-PROCESADAS
+                   DISPLAY "BANK10: transferencia " TRANSF-NUM
+                       " primera mensualidad ejecutada"
+               END-IF
+
+               IF ((TRANSF-MES > ULTIMA-MENSUALIDAD
+                   AND TRANSF-ANO = ULTIMO-ANO)
+                   OR TRANSF-ANO > ULTIMO-ANO)
+                       MOVE TRANSF-MES TO ULTIMA-MENSUALIDAD
+
+               MOVE FUNCTION MAX(TRANSF-ANO ULTIMO-ANO) TO ULTIMO-ANO
+
+               SET ORIGEN-PENDIENTE TO TRUE
+
+               REWRITE TRANSF-REG
+
+               CLOSE F-MOVIMIENTOS
+               CLOSE SALDOS
+               CLOSE NOTIFICACIONES
+
+               GO TO LEER-TRANSF
+
+           ELSE
+
+               COMPUTE NUM-MENSUALIDADES = ANO - ULTIMO-ANO
+               MULTIPLY 12 BY NUM-MENSUALIDADES
+               IF (MES > ULTIMA-MENSUALIDAD)
+                   ADD MES TO NUM-MENSUALIDADES
+                   SUBTRACT ULTIMA-MENSUALIDAD FROM NUM-MENSUALIDADES
+               ELSE
+                   ADD ULTIMA-MENSUALIDAD TO NUM-MENSUALIDADES
+                   SUBTRACT MES FROM NUM-MENSUALIDADES
+
+               IF (DIA < TRANSF-DIA) THEN
+                   SUBTRACT 1 FROM NUM-MENSUALIDADES
+
+               MOVE ULTIMA-MENSUALIDAD TO BUCLE-MES
+               ADD 1 TO BUCLE-MES
+               MOVE ULTIMO-ANO TO BUCLE-ANO
+               ADD 1 TO BUCLE-ANO
+
+               COMPUTE CENT-IMPOR-USER = (TRANSF-IMPORTE-ENT * 100)
+                                       + TRANSF-IMPORTE-DEC
+
+           END-IF.
+
+       BUCLE.
+
+      *>   La mensualidad se salta (y se cuenta en MENSUALIDADES-
+      *>   SALTADAS, visible en el listado de BANK8) en vez de dejar
+      *>   la cuenta en descubierto sin avisar.
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+               ADD 1 TO MENSUALIDADES-SALTADAS
+               DISPLAY "BANK10: transferencia " TRANSF-NUM
+                   " mensualidad saltada por saldo insuficiente"
+           ELSE
+      *>       Igual que en GUARDAR-TRANSF-1/2: si ORIGEN-HECHO ya
+      *>       viene a TRUE de una pasada anterior interrumpida entre
+      *>       los dos abonos, no se repite el adeudo en origen.
+               IF NOT ORIGEN-HECHO THEN
+                   PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+                   SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER
+                   COMPUTE MOV-SALDOPOS-ENT =
+                       (CENT-SALDO-ORD-USER / 100)
+                   MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                       TO MOV-SALDOPOS-DEC
+
+                   MOVE LAST-MOV-NUM TO MOV-NUM
+                   MOVE TARJETA-ORIGEN TO MOV-TARJETA
+                   MOVE TRANSF-DIA TO MOV-DIA
+                   MOVE BUCLE-MES TO MOV-MES
+                   MOVE BUCLE-ANO TO MOV-ANO
+                   MOVE 0 TO MOV-HOR
+                   MOVE 0 TO MOV-MIN
+                   MOVE 0 TO MOV-SEG
+                   MOVE "Transferimos." TO MOV-CONCEPTO
+
+                   MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+                   MULTIPLY -1 BY TRANSF-IMPORTE-ENT
+                   MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+
+                   WRITE MOVIMIENTO-REG INVALID KEY GO TO REGISTRO-ERROR
+                   PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+
+                   MOVE TARJETA-ORIGEN TO SALDO-TARJETA
+                   COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER
+                   PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+                   SET ORIGEN-HECHO TO TRUE
+                   REWRITE TRANSF-REG INVALID KEY GO TO REGISTRO-ERROR
+               END-IF
+
+               PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT
+
+               ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
+               COMPUTE MOV-SALDOPOS-ENT =
+                   (CENT-SALDO-DST-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+
+               MOVE LAST-MOV-NUM TO MOV-NUM
+               MOVE TARJETA-DESTINO TO MOV-TARJETA
+               MOVE TRANSF-IMPORTE-ENT TO MOV-IMPORTE-ENT
+               MOVE TRANSF-IMPORTE-DEC TO MOV-IMPORTE-DEC
+               MOVE TRANSF-DIA TO MOV-DIA
+               MOVE BUCLE-MES TO MOV-MES
+               MOVE BUCLE-ANO TO MOV-ANO
+               MOVE 0 TO MOV-HOR
+               MOVE 0 TO MOV-MIN
+               MOVE 0 TO MOV-SEG
+               MOVE "Nos transfieren." TO MOV-CONCEPTO
+
+               WRITE MOVIMIENTO-REG INVALID KEY GO TO REGISTRO-ERROR
+               PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT
+
+               MOVE TARJETA-DESTINO TO SALDO-TARJETA
+               MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO
+               PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT
+
+               ADD 1 TO NUM-TRANSF-PROCESADAS
+               DISPLAY "BANK10: transferencia " TRANSF-NUM
+                   " mensualidad ejecutada"
+           END-IF.
+
+      *>   Punto de recuperacion: dejamos constancia de la mensualidad
+      *>   que acabamos de abonar nada mas contabilizarla, para que si
+      *>   el proceso se interrumpe a mitad del bucle la siguiente
+      *>   pasada reanude en la mensualidad siguiente en vez de volver
+      *>   a abonar (o de saltarse) las que ya quedaron registradas.
+           MOVE BUCLE-MES TO ULTIMA-MENSUALIDAD
+           MOVE BUCLE-ANO TO ULTIMO-ANO
+           SET ORIGEN-PENDIENTE TO TRUE
+           REWRITE TRANSF-REG INVALID KEY GO TO REGISTRO-ERROR
+
+           ADD 1 TO NUM-TRANSF-PROCESADAS
+           DISPLAY "BANK10: transferencia " TRANSF-NUM
+               " mensualidad ejecutada"
+
+           ADD 1 TO BUCLE-MES
+           IF (BUCLE-MES < 12)
+               MOVE FUNCTION MOD(BUCLE-MES,12) TO BUCLE-MES
+           IF (BUCLE-MES = 1)
+               ADD 1 TO BUCLE-ANO
+
+           SUBTRACT 1 FROM NUM-MENSUALIDADES
+
+           IF (NUM-MENSUALIDADES = 0)
+               CLOSE F-MOVIMIENTOS
+               CLOSE SALDOS
+               CLOSE NOTIFICACIONES
+               GO TO LEER-TRANSF
+           ELSE
+               GO TO BUCLE
+           END-IF.
+
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO REGISTRO-ERROR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           REWRITE SALDO-REG INVALID KEY GO TO REGISTRO-ERROR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO REGISTRO-ERROR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO REGISTRO-ERROR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO REGISTRO-ERROR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO REGISTRO-ERROR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
+       REGISTRO-ERROR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+           ADD 1 TO NUM-TRANSF-ERROR.
+           DISPLAY "BANK10: error al procesar transferencia "
+               TRANSF-NUM ", se reintentara en la siguiente pasada".
+           GO TO LEER-TRANSF.
+
+       FIN-BATCH.
+           CLOSE TRANSFERENCIAS.
+           DISPLAY "BANK10: fin del proceso. Procesadas: "
+               NUM-TRANSF-PROCESADAS " Errores: " NUM-TRANSF-ERROR.
+           STOP RUN.
+
+       FIN-BATCH-ERROR.
+           STOP RUN.
