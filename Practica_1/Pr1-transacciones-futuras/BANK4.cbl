@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK4.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT-REG        PIC S9(9).
+           02 SALDO-DEC-REG        PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       *> Limite diario de retirada de efectivo por tarjeta, en EUR.
+       78 LIMITE-DIARIO-RETIRADA   VALUE 600.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+
+       77 CENT-SALDO-USER          PIC S9(9).
+       77 CENT-IMPOR-USER          PIC S9(9).
+       77 CENT-RETIRADO-HOY        PIC S9(9).
+       77 CENT-LIMITE-DIARIO       PIC S9(9).
+       77 CENT-DISPONIBLE-HOY      PIC S9(9).
+       77 CENT-SALDO-TMP           PIC S9(9).
+       77 CENT-DELTA-SALDO         PIC S9(9).
+
+       77 EURENT-USUARIO           PIC  9(5).
+       77 EURDEC-USUARIO           PIC  9(2).
+
+       01 SALDO-GRUPO.
+           05 SALDO-ENT            PIC S9(7).
+           05 SALDO-DEC            PIC  9(2).
+       01 DISPONIBLE-GRUPO.
+           05 DISPONIBLE-ENT       PIC S9(7).
+           05 DISPONIBLE-DEC       PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 IMPORTE-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 45 PIC 9(5) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 52 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+       01 DISPONIBLE-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 12 COL 33 PIC -9(7) FROM DISPONIBLE-ENT.
+           05 FILLER LINE 12 COL 41 VALUE ",".
+           05 FILLER LINE 12 COL 42 PIC 99 FROM DISPONIBLE-DEC.
+           05 FILLER LINE 12 COL 45 VALUE "EUR".
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           MOVE 0 TO LAST-MOV-NUM.
+           MOVE 0 TO CENT-RETIRADO-HOY.
+           COMPUTE CENT-LIMITE-DIARIO = LIMITE-DIARIO-RETIRADA * 100.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+           DISPLAY "Retirar efectivo" LINE 6 COL 32.
+
+       LECTURA-MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+
+      *>   El barrido de F-MOVIMIENTOS que sigue ya no busca el saldo
+      *>   (eso se lee directamente de SALDOS, indexado por tarjeta);
+      *>   solo sirve para sumar lo ya retirado hoy de esta tarjeta,
+      *>   dato que no se lleva en ningun fichero por clave.
+       LECTURA-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO SALDO-ENCONTRADO.
+               IF MOV-TARJETA = TNUM THEN
+                   IF MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+                      AND MOV-CONCEPTO = "Retirada de efectivo." THEN
+                       COMPUTE CENT-IMPOR-USER =
+                           (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC
+                       SUBTRACT CENT-IMPOR-USER FROM CENT-RETIRADO-HOY
+                   END-IF
+               END-IF.
+               GO TO LECTURA-MOVIMIENTOS.
+
+       SALDO-ENCONTRADO.
+           MOVE TNUM TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-USER.
+
+           COMPUTE CENT-DISPONIBLE-HOY =
+               CENT-LIMITE-DIARIO - CENT-RETIRADO-HOY.
+           IF CENT-DISPONIBLE-HOY < 0
+               MOVE 0 TO CENT-DISPONIBLE-HOY.
+
+       PIDE-IMPORTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           COMPUTE SALDO-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO SALDO-DEC.
+           COMPUTE DISPONIBLE-ENT = (CENT-DISPONIBLE-HOY / 100).
+           MOVE FUNCTION MOD(CENT-DISPONIBLE-HOY, 100) TO DISPONIBLE-DEC.
+
+           DISPLAY "Saldo actual:" LINE 9 COL 19.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Disponible hoy (limite diario):" LINE 11 COL 19.
+           DISPLAY DISPONIBLE-DISPLAY.
+           DISPLAY "Indique la cantidad a retirar:" LINE 14 COL 12.
+           DISPLAY "," LINE 14 COL 50.
+           DISPLAY "EUR" LINE 14 COL 55.
+
+           MOVE 0 TO EURENT-USUARIO.
+           MOVE 0 TO EURDEC-USUARIO.
+           DISPLAY "Enter - Confirmar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+           ACCEPT IMPORTE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE SALDOS
+                   CLOSE NOTIFICACIONES
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-IMPORTE.
+
+           COMPUTE CENT-IMPOR-USER =
+               (EURENT-USUARIO * 100) + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER = 0 THEN
+               GO TO PIDE-IMPORTE.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-USER THEN
+               DISPLAY "Saldo insuficiente" LINE 16 COL 25
+                   WITH BACKGROUND-COLOR RED
+               GO TO PIDE-IMPORTE.
+
+           IF CENT-IMPOR-USER > CENT-DISPONIBLE-HOY THEN
+               DISPLAY "Supera el limite diario de retirada" LINE 16
+                   COL 17 WITH BACKGROUND-COLOR RED
+               GO TO PIDE-IMPORTE.
+
+       REALIZAR-RETIRADA.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE "Retirada de efectivo." TO MOV-CONCEPTO.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - EURENT-USUARIO.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Retire su efectivo" LINE 10 COL 30.
+           DISPLAY "Operacion realizada correctamente!" LINE 12 COL 22.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT-REG * 100)
+               + SALDO-DEC-REG.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT-REG = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC-REG.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT-REG.
+           MOVE 0 TO SALDO-DEC-REG.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO PSYS-ERR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
