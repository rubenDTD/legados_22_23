@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK11.
+
+      *> Alta de tarjetas: da de alta una TAJETAREG y su INTENTOSREG
+      *> asociada. Hasta ahora tarjetas.ubd e intentos.ubd solo se
+      *> leian o se regrababan (cambio de pin, bloqueo de intentos);
+      *> ningun programa creaba un alta nueva, asi que no habia forma
+      *> de abrir una cuenta sin tocar los ficheros a mano. Pensado
+      *> para que lo lance el personal de sucursal, no un cliente con
+      *> su tarjeta puesta - por eso no cuelga de PMENU como BANK2..9.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM        PIC 9(16).
+           02 TPIN        PIC  9(4).
+           02 TNOMBRE     PIC X(20).
+           02 TDOMICILIO  PIC X(30).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+
+       77 TNUM-NUEVO               PIC 9(16).
+       77 TPIN-NUEVO                PIC  9(4).
+       77 TNOMBRE-NUEVO            PIC X(20).
+       77 TDOMICILIO-NUEVO         PIC X(30).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-TARJETA.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 8 COL 40 PIC 9(16) USING TNUM-NUEVO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 9 COL 40 PIC 9(4) USING TPIN-NUEVO.
+           05 FILLER AUTO UNDERLINE
+               LINE 10 COL 40 PIC X(20) USING TNOMBRE-NUEVO.
+           05 FILLER AUTO UNDERLINE
+               LINE 11 COL 40 PIC X(30) USING TDOMICILIO-NUEVO.
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Alta de tarjetas" LINE 2 COL 24
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PIDE-DATOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Numero de tarjeta a emitir:" LINE 8 COL 11.
+           DISPLAY "PIN inicial:" LINE 9 COL 26.
+           DISPLAY "Nombre del titular:" LINE 10 COL 19.
+           DISPLAY "Domicilio:" LINE 11 COL 28.
+
+           MOVE 0 TO TNUM-NUEVO.
+           MOVE 0 TO TPIN-NUEVO.
+           MOVE SPACES TO TNOMBRE-NUEVO.
+           MOVE SPACES TO TDOMICILIO-NUEVO.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+           ACCEPT ENTRADA-TARJETA ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-DATOS.
+
+           IF TNUM-NUEVO = 0 THEN
+               GO TO PIDE-DATOS.
+
+           IF TNOMBRE-NUEVO = SPACES THEN
+               GO TO PIDE-DATOS.
+
+       ALTA-TARJETA.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-NUEVO TO TNUM.
+           READ TARJETAS INVALID KEY GO TO ALTA-TARJETA-NUEVA.
+
+           GO TO TNUM-DUPLICADO.
+
+       ALTA-TARJETA-NUEVA.
+           MOVE TNUM-NUEVO TO TNUM.
+           MOVE TPIN-NUEVO TO TPIN.
+           MOVE TNOMBRE-NUEVO TO TNOMBRE.
+           MOVE TDOMICILIO-NUEVO TO TDOMICILIO.
+           WRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+       ALTA-INTENTOS.
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-NUEVO TO INUM.
+           MOVE 3 TO IINTENTOS.
+           WRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Tarjeta emitida correctamente." LINE 9 COL 24.
+           DISPLAY "Numero de tarjeta:" LINE 11 COL 19.
+           DISPLAY TNUM-NUEVO LINE 11 COL 38.
+           DISPLAY "PIN inicial:" LINE 12 COL 25.
+           DISPLAY TPIN-NUEVO LINE 12 COL 38.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       TNUM-DUPLICADO.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta ya existe" LINE 9 COL 27
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
