@@ -26,8 +26,10 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
+           02 TNUM-E        PIC 9(16).
+           02 TPIN-E        PIC  9(4).
+           02 TNOMBRE-E     PIC X(20).
+           02 TDOMICILIO-E  PIC X(30).
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -151,11 +153,10 @@
            IF FST NOT = 00
                GO TO PSYS-ERR.
            MOVE TNUM TO TNUM-E
-           DELETE TARJETAS
+           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
 
-           MOVE TNUM TO TNUM-E
            MOVE NEW-PIN TO TPIN-E
-           WRITE TAJETAREG INVALID KEY GO PSYS-ERR
+           REWRITE TAJETAREG INVALID KEY GO PSYS-ERR
            CLOSE TARJETAS.
 
        FINALIZACION SECTION.
