@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK13.
+
+      *> Arqueo de caja: BANK4 y BANK5 mueven efectivo fisico por el
+      *> cajero (retiradas y ingresos, opciones 3 y 4 de PMENU) pero
+      *> nada suma lo que deberia haber en el cajon de efectivo frente
+      *> a lo que movimientos.ubd dice que se ha entregado o aceptado
+      *> en el dia. Este programa calcula ese importe esperado a partir
+      *> de los MOVIMIENTO-REG del dia y lo compara con lo que el
+      *> empleado de sucursal cuenta fisicamente al hacer el arqueo,
+      *> senalando cualquier descuadre. Como BANK11 y BANK12, es una
+      *> herramienta de sucursal y no cuelga de PMENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED        VALUE     0.
+           88 ESC-PRESSED          VALUE  2005.
+
+       77 PRESSED-KEY               PIC  9(4).
+
+       77 CENT-IMPOR-TMP            PIC S9(9).
+       77 CENT-TOTAL-RETIRADO       PIC S9(9).
+       77 CENT-NETO-INGRESADO       PIC S9(9).
+       77 CENT-ESPERADO-CAJA        PIC S9(9).
+       77 CENT-CONTADO-CAJA         PIC S9(9).
+       77 CENT-DIFERENCIA           PIC S9(9).
+
+       77 EURENT-CONTADO            PIC  9(7).
+       77 EURDEC-CONTADO            PIC  9(2).
+
+       01 RETIRADO-GRUPO.
+           05 RETIRADO-ENT          PIC S9(7).
+           05 RETIRADO-DEC          PIC  9(2).
+       01 INGRESADO-GRUPO.
+           05 INGRESADO-ENT         PIC S9(7).
+           05 INGRESADO-DEC         PIC  9(2).
+       01 ESPERADO-GRUPO.
+           05 ESPERADO-ENT          PIC S9(7).
+           05 ESPERADO-DEC          PIC  9(2).
+       01 DIFERENCIA-GRUPO.
+           05 DIFERENCIA-ENT        PIC S9(7).
+           05 DIFERENCIA-DEC        PIC  9(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 CONTADO-ACCEPT.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 18 COL 45 PIC 9(7) USING EURENT-CONTADO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 18 COL 53 PIC 9(2) USING EURDEC-CONTADO.
+
+       01 RETIRADO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 9 COL 40 PIC -9(7) FROM RETIRADO-ENT.
+           05 FILLER LINE 9 COL 48 VALUE ",".
+           05 FILLER LINE 9 COL 49 PIC 99 FROM RETIRADO-DEC.
+           05 FILLER LINE 9 COL 52 VALUE "EUR".
+
+       01 INGRESADO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 11 COL 40 PIC -9(7) FROM INGRESADO-ENT.
+           05 FILLER LINE 11 COL 48 VALUE ",".
+           05 FILLER LINE 11 COL 49 PIC 99 FROM INGRESADO-DEC.
+           05 FILLER LINE 11 COL 52 VALUE "EUR".
+
+       01 ESPERADO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 13 COL 40 PIC -9(7) FROM ESPERADO-ENT.
+           05 FILLER LINE 13 COL 48 VALUE ",".
+           05 FILLER LINE 13 COL 49 PIC 99 FROM ESPERADO-DEC.
+           05 FILLER LINE 13 COL 52 VALUE "EUR".
+
+       01 DIFERENCIA-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 11 COL 40 PIC -9(7) FROM DIFERENCIA-ENT.
+           05 FILLER LINE 11 COL 48 VALUE ",".
+           05 FILLER LINE 11 COL 49 PIC 99 FROM DIFERENCIA-DEC.
+           05 FILLER LINE 11 COL 52 VALUE "EUR".
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Arqueo de caja" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CALCULAR-TOTALES.
+           MOVE 0 TO CENT-TOTAL-RETIRADO.
+           MOVE 0 TO CENT-NETO-INGRESADO.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO LEER-MOVIMIENTOS-FIN.
+               IF MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA THEN
+                   COMPUTE CENT-IMPOR-TMP =
+                       (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC
+                   IF MOV-CONCEPTO = "Retirada de efectivo." THEN
+      *>                MOV-IMPORTE-ENT/DEC ya viene en negativo en las
+      *>                retiradas (SUBTRACT de un negativo suma el
+      *>                importe dispensado en positivo).
+                       SUBTRACT CENT-IMPOR-TMP FROM CENT-TOTAL-RETIRADO
+                   ELSE
+                       IF MOV-CONCEPTO = "Ingreso de efectivo." OR
+                          MOV-CONCEPTO(1:19) = "Anulacion ingreso #"
+                       THEN
+      *>                    Una anulacion de ingreso devuelve el
+      *>                    efectivo al cliente y ya se contabiliza en
+      *>                    negativo, asi que sumarla aqui deja el neto
+      *>                    de ingresos correcto sin tratarla aparte.
+                           ADD CENT-IMPOR-TMP TO CENT-NETO-INGRESADO
+                       END-IF
+                   END-IF
+               END-IF.
+               GO TO LEER-MOVIMIENTOS.
+
+       LEER-MOVIMIENTOS-FIN.
+           CLOSE F-MOVIMIENTOS.
+           COMPUTE CENT-ESPERADO-CAJA =
+               CENT-NETO-INGRESADO - CENT-TOTAL-RETIRADO.
+
+       MOSTRAR-TOTALES.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           COMPUTE RETIRADO-ENT = (CENT-TOTAL-RETIRADO / 100).
+           MOVE FUNCTION MOD(CENT-TOTAL-RETIRADO, 100) TO RETIRADO-DEC.
+           COMPUTE INGRESADO-ENT = (CENT-NETO-INGRESADO / 100).
+           MOVE FUNCTION MOD(CENT-NETO-INGRESADO, 100) TO INGRESADO-DEC.
+           COMPUTE ESPERADO-ENT = (CENT-ESPERADO-CAJA / 100).
+           MOVE FUNCTION MOD(CENT-ESPERADO-CAJA, 100) TO ESPERADO-DEC.
+
+           DISPLAY "Retirado hoy (sale de caja):" LINE 8 COL 10.
+           DISPLAY RETIRADO-DISPLAY.
+           DISPLAY "Ingresado neto hoy (entra en caja):" LINE 10 COL 10.
+           DISPLAY INGRESADO-DISPLAY.
+           DISPLAY "Variacion esperada de caja hoy:" LINE 12 COL 10.
+           DISPLAY ESPERADO-DISPLAY.
+
+           DISPLAY "Efectivo contado al hacer el arqueo:" LINE 17 COL 6.
+           DISPLAY "," LINE 18 COL 52.
+           DISPLAY "EUR" LINE 18 COL 57.
+
+       PIDE-CONTADO.
+           MOVE 0 TO EURENT-CONTADO.
+           MOVE 0 TO EURDEC-CONTADO.
+           DISPLAY "Enter - Comparar" LINE 24 COL 02.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT CONTADO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PIDE-CONTADO.
+
+           COMPUTE CENT-CONTADO-CAJA =
+               (EURENT-CONTADO * 100) + EURDEC-CONTADO.
+
+       COMPARAR-ARQUEO.
+           COMPUTE CENT-DIFERENCIA =
+               CENT-CONTADO-CAJA - CENT-ESPERADO-CAJA.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           IF CENT-DIFERENCIA = 0 THEN
+               DISPLAY "Arqueo correcto: la caja cuadra con los"
+                   LINE 9 COL 17
+               DISPLAY "movimientos registrados hoy." LINE 10 COL 25
+               DISPLAY "Enter - Aceptar" LINE 24 COL 33
+               GO TO EXIT-ENTER.
+
+           COMPUTE DIFERENCIA-ENT = (CENT-DIFERENCIA / 100).
+           MOVE FUNCTION MOD(CENT-DIFERENCIA, 100) TO DIFERENCIA-DEC.
+
+           DISPLAY "DISCREPANCIA: revise la caja" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Diferencia (contado - esperado):" LINE 13 COL 16.
+           DISPLAY DIFERENCIA-DISPLAY.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80.
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
