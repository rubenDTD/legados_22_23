@@ -26,6 +26,18 @@
            RECORD KEY IS TRANSF-NUM
            FILE STATUS IS FSTM.
 
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALDO-TARJETA
+           FILE STATUS IS FSS.
+
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,8 +45,10 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
+           02 TNUM-E        PIC 9(16).
+           02 TPIN-E        PIC  9(4).
+           02 TNOMBRE-E     PIC X(20).
+           02 TDOMICILIO-E  PIC X(30).
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
@@ -68,12 +82,42 @@
            02 TRANSF-ANO           PIC    9(4).
            02 ULTIMA-MENSUALIDAD   PIC    9(2).
            02 ULTIMO-ANO           PIC    9(4).
+           02 TRANSF-ESTADO        PIC    9(1).
+               88 TRANSF-PENDIENTE   VALUE 0.
+               88 TRANSF-CANCELADA   VALUE 1.
+               88 TRANSF-COMPLETADA  VALUE 2.
+           02 MENSUALIDADES-SALTADAS PIC    9(2).
+           02 TRANSF-ORIGEN-HECHO  PIC    9(1).
+               88 ORIGEN-PENDIENTE   VALUE 0.
+               88 ORIGEN-HECHO       VALUE 1.
+
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+       01 SALDO-REG.
+           02 SALDO-TARJETA        PIC  9(16).
+           02 SALDO-ENT            PIC S9(9).
+           02 SALDO-DEC            PIC  9(2).
+           02 SALDO-ULTIMO-MOV     PIC  9(35).
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIF-REG.
+           02 NOTIF-CLAVE.
+               03 NOTIF-TARJETA        PIC  9(16).
+               03 NOTIF-MOV-NUM        PIC  9(35).
+           02 NOTIF-IMPORTE-ENT        PIC S9(7).
+           02 NOTIF-IMPORTE-DEC        PIC  9(2).
+           02 NOTIF-CONCEPTO           PIC  X(35).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC   X(2).
        77 FSM                      PIC   X(2).
        77 FSTM                     PIC   X(2).
+       77 FSS                      PIC   X(2).
+       77 FSN                      PIC   X(2).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -107,8 +151,9 @@
        77 PRESSED-KEY              PIC   9(4).
 
        77 LAST-MOV-NUM             PIC  9(35).
-       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
-       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
+
+       77 CENT-SALDO-TMP           PIC S9(9).
+       77 CENT-DELTA-SALDO         PIC S9(9).
 
        77 EURENT-USUARIO           PIC  S9(7).
        77 EURDEC-USUARIO           PIC   9(2).
@@ -177,8 +222,6 @@
            INITIALIZE ANO-USUARIO.
            INITIALIZE DIA-MENSUAL-USUARIO.
            INITIALIZE LAST-MOV-NUM.
-           INITIALIZE LAST-USER-ORD-MOV-NUM.
-           INITIALIZE LAST-USER-DST-MOV-NUM.
 
        IMPRIMIR-CABECERA.
            DISPLAY BLANK-SCREEN.
@@ -196,44 +239,27 @@
            DISPLAY ":" LINE 4 COL 46.
            DISPLAY MINUTOS LINE 4 COL 47.
        *>NUEVO
-       MOVIMIENTOS-OPEN.
-           OPEN I-O F-MOVIMIENTOS.
-           *>IF FSM <> 00 THEN
-             *>  GO TO ERROROOROR
-           *>END-IF.
-
-       LECTURA-MOVIMIENTOS.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
-           END-IF.
-           GO TO LECTURA-MOVIMIENTOS.
-
        ORDENACION-TRF.
-           CLOSE F-MOVIMIENTOS.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-ORD-USER.
+           CLOSE SALDOS.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+               TO MOV-SALDOPOS-DEC.
 
            DISPLAY "Ordenar Transferencia" LINE 8 COL 30.
            DISPLAY "Saldo Actual:" LINE 10 COL 19.
+           DISPLAY SALDO-DISPLAY.
 
            DISPLAY "Enter - Confirmar" LINE 24 COL 2.
            DISPLAY "ESC - Cancelar" LINE 24 COL 66.
 
-           IF LAST-USER-ORD-MOV-NUM = 0 THEN
-               GO TO NO-MOVIMIENTOS
-           END-IF.
-
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-           DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
-
        INDICAR-CTA-DST.
            DISPLAY "Indica la cuenta destino" LINE 12 COL 19.
            DISPLAY "y nombre del titular" LINE 14 COL 19.
@@ -248,9 +274,6 @@
            DISPLAY "Dia en que se producira la transacion mensualmente"
                LINE 20 COL 19.
 
-           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
-
            ACCEPT FILTRO-CUENTA ON EXCEPTION
            IF ESC-PRESSED THEN
                EXIT PROGRAM
@@ -269,35 +292,6 @@
 
            GO TO REALIZAR-TRF-VERIFICACION.
 
-       NO-MOVIMIENTOS.
-           DISPLAY "0" LINE 10 COL 51.
-           DISPLAY "." LINE 10 COL 52.
-           DISPLAY "00" LINE 10 COL 53.
-           DISPLAY "EUR" LINE 10 COL 54.
-
-           DISPLAY "Indica la cuenta destino " LINE 12 COL 19.
-           DISPLAY "y nombre del titular" LINE 14 COL 19.
-           DISPLAY "Indique la cantidad a transferir" LINE 16 COL 19.
-           DISPLAY "," LINE 16 COL 61.
-           DISPLAY "EUR" LINE 16 COL 66.
-           *> NUEVO
-           DISPLAY "Indique una opcion (la otra rellenela con 0's):"
-               LINE 18 COL 19.
-           DISPLAY "Fecha que se producira la transaccion    /  /"
-               LINE 19 COL 19.
-           DISPLAY "Dia en que se producira la transacion mensualmente"
-               LINE 20 COL 19.
-
-           ACCEPT FILTRO-CUENTA ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           END-IF.
-
-           DISPLAY "Indique una cantidad menor!!" LINE 20 COL 19
-            WITH BACKGROUND-COLOR RED.
-
-           GO TO NO-MOVIMIENTOS.
-
        REALIZAR-TRF-VERIFICACION.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ordenar Transferencia" LINE 8 COL 30.
@@ -325,7 +319,6 @@
            IF DIA-MENSUAL-USUARIO <> 00 THEN
                 COMPUTE BUCLE-MES = BUCLE-MES + 1
                 IF BUCLE-MES > 12 THEN
-                    CLOSE F-MOVIMIENTOS
                     GO TO P-EXITO
            ELSE
                GO TO VERIFICACION-CTA-CORRECTA
@@ -340,20 +333,7 @@
            READ TARJETAS INVALID KEY GO TO USER-BAD.
            CLOSE TARJETAS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           READ F-MOVIMIENTOS NEXT RECORD AT END
            GO TO CHECK-TRANSFERENCIA.
-               IF MOV-TARJETA = CUENTA-DESTINO THEN
-                   IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                       MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-                   END-IF
-               END-IF.
-
-               GO TO LECTURA-SALDO-DST.
 
        CHECK-TRANSFERENCIA.
            IF ((DIA-USUARIO <> 0 AND MES-USUARIO <> 0 AND
@@ -365,17 +345,23 @@
            END-IF.
 
        GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O SALDOS.
+           IF FSS <> 00
+               GO TO PSYS-ERR.
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CUENTA-DESTINO TO SALDO-TARJETA.
+           PERFORM LEER-SALDO THRU LEER-SALDO-EXIT.
+           MOVE CENT-SALDO-TMP TO CENT-SALDO-DST-USER.
 
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
            *> NUEVO
            MOVE LAST-MOV-NUM   TO MOV-NUM.
@@ -407,8 +393,13 @@
                TO MOV-SALDOPOS-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
 
-           ADD 1 TO LAST-MOV-NUM.
+           MOVE TNUM TO SALDO-TARJETA.
+           COMPUTE CENT-DELTA-SALDO = 0 - CENT-IMPOR-USER.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
 
            *> NUEVO
            MOVE LAST-MOV-NUM   TO MOV-NUM.
@@ -437,18 +428,23 @@
                TO MOV-SALDOPOS-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIF THRU ENCOLAR-NOTIF-EXIT.
+
+           MOVE CUENTA-DESTINO TO SALDO-TARJETA.
+           MOVE CENT-IMPOR-USER TO CENT-DELTA-SALDO.
+           PERFORM ACTUALIZAR-SALDO THRU ACTUALIZAR-SALDO-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
 
            *> NUEVO
            IF DIA-MENSUAL-USUARIO <> 00 THEN
                 GO TO CHECK-MENSUALIDAD
            ELSE
-                CLOSE F-MOVIMIENTOS
                 GO TO P-EXITO
            END-IF.
 
-           CLOSE F-MOVIMIENTOS.
-           GO TO P-EXITO.
-
        LECTURA-TRANSFERENCIAS.
            READ TRANSFERENCIAS NEXT RECORD
                AT END GO TO REGISTRAR-TRANSF-PENDIENTE.
@@ -472,11 +468,6 @@
                GO TO EXIT-ENTER
            END-IF.
 
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
            ADD 1 TO LAST-MOV-NUM.
            MOVE LAST-MOV-NUM   TO TRANSF-NUM.
@@ -486,6 +477,8 @@
            MOVE EURDEC-USUARIO TO TRANSF-IMPORTE-DEC.
            MOVE 0              TO ULTIMA-MENSUALIDAD.
            MOVE ANO            TO ULTIMO-ANO.
+           SET TRANSF-PENDIENTE TO TRUE.
+           SET ORIGEN-PENDIENTE TO TRUE.
            MOVE DIA            TO DIA-ORDEN.
            IF DIA-MENSUAL-USUARIO = 00 THEN
                MOVE ANO-USUARIO    TO TRANSF-ANO
@@ -523,9 +516,81 @@
 
            GO TO EXIT-ENTER.
 
+       LEER-SALDO.
+           READ SALDOS INVALID KEY GO TO LEER-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           GO TO LEER-SALDO-EXIT.
+
+       LEER-SALDO-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO CENT-SALDO-TMP.
+
+       LEER-SALDO-EXIT.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+           READ SALDOS INVALID KEY GO TO ACTUALIZAR-SALDO-NUEVO.
+           COMPUTE CENT-SALDO-TMP = (SALDO-ENT * 100) + SALDO-DEC.
+           ADD CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-SALDO-EXIT.
+
+       ACTUALIZAR-SALDO-NUEVO.
+           MOVE CENT-DELTA-SALDO TO CENT-SALDO-TMP.
+           COMPUTE SALDO-ENT = (CENT-SALDO-TMP / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-TMP, 100) TO SALDO-DEC.
+           MOVE 0 TO SALDO-ULTIMO-MOV.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-SALDO-EXIT.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           MOVE 0 TO SALDO-TARJETA.
+           READ SALDOS INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO SALDO-ULTIMO-MOV.
+           MOVE SALDO-ULTIMO-MOV TO LAST-MOV-NUM.
+           REWRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO SIGUIENTE-MOV-NUM-EXIT.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 1 TO SALDO-ULTIMO-MOV.
+           MOVE 1 TO LAST-MOV-NUM.
+           WRITE SALDO-REG INVALID KEY GO TO PSYS-ERR.
+
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.
+
+      *>   ---------------------------------------------------------
+      *>   ENCOLAR-NOTIF: por cada MOVIMIENTO-REG que se
+      *>   contabiliza se deja una entrada en la cola de avisos para
+      *>   que un despachador externo (SMS/correo) informe al titular
+      *>   del movimiento. Se llama justo despues de cada WRITE
+      *>   MOVIMIENTO-REG, con sus campos ya rellenos.
+      *>   ---------------------------------------------------------
+       ENCOLAR-NOTIF.
+           MOVE MOV-TARJETA TO NOTIF-TARJETA.
+           MOVE MOV-NUM TO NOTIF-MOV-NUM.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO TO NOTIF-CONCEPTO.
+           WRITE NOTIF-REG INVALID KEY GO TO PSYS-ERR.
+
+       ENCOLAR-NOTIF-EXIT.
+           EXIT.
+
        PSYS-ERR.
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
+           CLOSE SALDOS.
+           CLOSE NOTIFICACIONES.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
